@@ -3,42 +3,203 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Promoted CLIENTE to an indexed customer master
+      *             file keyed on CLIENTE-ID so ESTADO survives across
+      *             runs instead of living only in WORKING-STORAGE.
+      * 2026-08-09  Every ESTADO change is now written to the CLIAUD
+      *             audit trail with the old/new value, timestamp and
+      *             operator ID.
+      * 2026-08-09  CLIENTE now carries a CONTACTO segment (name,
+      *             phone, email, address); REGISTRA-ESTADO captures
+      *             it on every alta/cambio and VERIFICA-ESTADO
+      *             displays it alongside the status.
+      * 2026-08-09  Added a consulta option that looks up a single
+      *             CLIENTE-ID and displays its status and contact
+      *             details, without touching the alta/cambio path.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS CLIENTE-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "CLIAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-REC.
+           COPY CLIREC.
+
+       FD  AUDITORIA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDITORIA-REC.
+           COPY CLIAUD.
+
        WORKING-STORAGE SECTION.
+           77 CLIENTE-STATUS    PIC X(2) VALUE "00".
+               88 CLIENTE-OK        VALUE "00".
+               88 CLIENTE-NOTFOUND  VALUE "23".
+               88 CLIENTE-NEW-FILE  VALUE "35".
 
-           01 CLIENTE.
-               05 ESTADO PIC 9.
-               88 ACTIVO VALUE 1.
-               88 INACTIVO VALUE 2.
+           77 CLIENTE-ID-ENTRADA PIC 9(6).
+           77 ESTADO-NUEVO       PIC 9.
+           77 ESTADO-ANTERIOR    PIC 9 VALUE 0.
+           77 OPERADOR           PIC X(8).
 
+           77 CONTACTO-NOMBRE-ENT     PIC X(30).
+           77 CONTACTO-TELEFONO-ENT   PIC X(15).
+           77 CONTACTO-EMAIL-ENT      PIC X(30).
+           77 CONTACTO-DIRECCION-ENT  PIC X(40).
+
+           77 AUDITORIA-STATUS   PIC X(2) VALUE "00".
+               88 AUDITORIA-NEW-FILE VALUE "35".
+
+           77 OPCION-PRINCIPAL PIC X VALUE "1".
+               88 OPCION-ALTA-CAMBIO VALUE "1".
+               88 OPCION-CONSULTA    VALUE "2".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            PERFORM REGISTRA-ESTADO
-            PERFORM VERIFICA-ESTADO
+            PERFORM ABRIR-CLIENTE
+
+            DISPLAY "1-REGISTRAR ALTA O CAMBIO DE ESTADO"
+            DISPLAY "2-CONSULTAR UN CLIENTE"
+            ACCEPT OPCION-PRINCIPAL
+
+            EVALUATE TRUE
+                WHEN OPCION-CONSULTA
+                    PERFORM CONSULTA-CLIENTE
+                WHEN OTHER
+                    PERFORM REGISTRA-ESTADO
+                    PERFORM GRABAR-CLIENTE
+                    PERFORM VERIFICA-ESTADO
+            END-EVALUATE
+
+            PERFORM CERRAR-CLIENTE
 
             STOP RUN.
 
+      *ABRE EL MAESTRO DE CLIENTES Y LA AUDITORIA, CREANDO EL MAESTRO
+      *SI AUN NO EXISTE
+           ABRIR-CLIENTE.
+               OPEN I-O CLIENTE-FILE
+               IF CLIENTE-NEW-FILE
+                   OPEN OUTPUT CLIENTE-FILE
+                   CLOSE CLIENTE-FILE
+                   OPEN I-O CLIENTE-FILE
+               END-IF
+               OPEN EXTEND AUDITORIA-FILE
+               IF AUDITORIA-NEW-FILE
+                   OPEN OUTPUT AUDITORIA-FILE
+                   CLOSE AUDITORIA-FILE
+                   OPEN EXTEND AUDITORIA-FILE
+               END-IF.
+
       *PERFORM REGISTRA ESTADO
            REGISTRA-ESTADO.
+               DISPLAY "INGRESE EL ID DEL CLIENTE: "
+               ACCEPT CLIENTE-ID-ENTRADA
                DISPLAY "INGRESE EL ESTADO DEL CLIENTE: "
                DISPLAY "1-ACTIVO"
                DISPLAY "2-INACTIVO"
-               ACCEPT ESTADO.
+               DISPLAY "3-SUSPENDIDO"
+               DISPLAY "4-MOROSO"
+               ACCEPT ESTADO-NUEVO
+               DISPLAY "INGRESE ID DE OPERADOR: "
+               ACCEPT OPERADOR
+               DISPLAY "INGRESE NOMBRE DEL CLIENTE: "
+               ACCEPT CONTACTO-NOMBRE-ENT
+               DISPLAY "INGRESE TELEFONO: "
+               ACCEPT CONTACTO-TELEFONO-ENT
+               DISPLAY "INGRESE EMAIL: "
+               ACCEPT CONTACTO-EMAIL-ENT
+               DISPLAY "INGRESE DIRECCION: "
+               ACCEPT CONTACTO-DIRECCION-ENT.
+
+      *GRABA EL ESTADO EN EL MAESTRO: ALTA SI ES NUEVO, CAMBIO SI EXISTE,
+      *Y DEJA CONSTANCIA DEL CAMBIO EN LA AUDITORIA
+           GRABAR-CLIENTE.
+               MOVE CLIENTE-ID-ENTRADA TO CLIENTE-ID
+               READ CLIENTE-FILE
+                   INVALID KEY
+                       MOVE 0 TO ESTADO-ANTERIOR
+                   NOT INVALID KEY
+                       MOVE ESTADO TO ESTADO-ANTERIOR
+               END-READ
+
+               MOVE CLIENTE-ID-ENTRADA TO CLIENTE-ID
+               MOVE ESTADO-NUEVO TO ESTADO
+               MOVE CONTACTO-NOMBRE-ENT TO CONTACTO-NOMBRE
+               MOVE CONTACTO-TELEFONO-ENT TO CONTACTO-TELEFONO
+               MOVE CONTACTO-EMAIL-ENT TO CONTACTO-EMAIL
+               MOVE CONTACTO-DIRECCION-ENT TO CONTACTO-DIRECCION
+
+               IF ESTADO-ANTERIOR = 0
+                   WRITE CLIENTE-REC
+               ELSE
+                   REWRITE CLIENTE-REC
+               END-IF
+
+               PERFORM GRABAR-AUDITORIA.
+
+      *ESCRIBE EL REGISTRO DE AUDITORIA DEL CAMBIO DE ESTADO
+           GRABAR-AUDITORIA.
+               MOVE CLIENTE-ID-ENTRADA TO AUD-CLIENTE-ID
+               MOVE ESTADO-ANTERIOR TO AUD-ESTADO-ANTERIOR
+               MOVE ESTADO-NUEVO TO AUD-ESTADO-NUEVO
+               MOVE OPERADOR TO AUD-OPERADOR
+               ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA FROM TIME
+               WRITE AUDITORIA-REC.
 
       *PERFORM VERIFICA ESTADO
            VERIFICA-ESTADO.
-               IF ACTIVO THEN
-                   DISPLAY "EL ESTADO DEL CLIENTE ES ACTIVO"
-                   ELSE
-                       IF INACTIVO THEN
-                           DISPLAY "EL ESTADO DEL CLIENTE ES INACTIVO"
-                       END-IF
-               END-IF.
+               EVALUATE TRUE
+                   WHEN ACTIVO
+                       DISPLAY "EL ESTADO DEL CLIENTE ES ACTIVO"
+                   WHEN INACTIVO
+                       DISPLAY "EL ESTADO DEL CLIENTE ES INACTIVO"
+                   WHEN SUSPENDIDO
+                       DISPLAY "EL ESTADO DEL CLIENTE ES SUSPENDIDO"
+                   WHEN MOROSO
+                       DISPLAY "EL ESTADO DEL CLIENTE ES MOROSO"
+                   WHEN OTHER
+                       DISPLAY "ESTADO DE CLIENTE DESCONOCIDO"
+               END-EVALUATE
+               DISPLAY "CLIENTE: " CONTACTO-NOMBRE
+               DISPLAY "TELEFONO: " CONTACTO-TELEFONO
+               DISPLAY "EMAIL: " CONTACTO-EMAIL
+               DISPLAY "DIRECCION: " CONTACTO-DIRECCION.
+
+      *CONSULTA EL ESTADO Y LOS DATOS DE CONTACTO DE UN CLIENTE POR SU
+      *CLIENTE-ID, SIN MODIFICAR EL MAESTRO
+           CONSULTA-CLIENTE.
+               DISPLAY "INGRESE EL ID DEL CLIENTE A CONSULTAR: "
+               ACCEPT CLIENTE-ID-ENTRADA
+               MOVE CLIENTE-ID-ENTRADA TO CLIENTE-ID
+               READ CLIENTE-FILE
+                   INVALID KEY
+                       DISPLAY "NO EXISTE UN CLIENTE CON ESE ID"
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE-ID: " CLIENTE-ID
+                       PERFORM VERIFICA-ESTADO
+               END-READ.
+
+      *CIERRA EL MAESTRO DE CLIENTES Y LA AUDITORIA
+           CERRAR-CLIENTE.
+               CLOSE CLIENTE-FILE
+               CLOSE AUDITORIA-FILE.
 
        END PROGRAM YOUR-PROGRAM-NAME.
