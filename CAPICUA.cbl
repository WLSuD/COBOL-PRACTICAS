@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Callable palindrome test shared by EJEMPLO-C15-CAPICUA
+      *          and any other program that needs to check whether an
+      *          in-memory table of elements reads the same forwards
+      *          and backwards (e.g. a reversed check digit).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPICUA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 I PIC 9(2).
+           77 J PIC 9(2).
+           77 SW-SIGUE PIC X VALUE "S".
+               88 SIGUE VALUE "S".
+
+       LINKAGE SECTION.
+           01 TABLA-PARM.
+               COPY CAPTAB.
+           77 ET-PARM PIC 9(2).
+           77 CAPICUA-PARM PIC X.
+               88 ES-CAPICUA-PARM VALUE "Y".
+
+       PROCEDURE DIVISION USING TABLA-PARM ET-PARM CAPICUA-PARM.
+       MAIN-PROCEDURE.
+            MOVE 1 TO I
+            MOVE ET-PARM TO J
+            MOVE "Y" TO CAPICUA-PARM
+            MOVE "S" TO SW-SIGUE
+
+      *COMPARO EL PRIMER Y ULTIMO HASTA Q EL INDICE I SEA MAYOR Q J
+            PERFORM UNTIL (I > J) OR (NOT SIGUE)
+               IF ELEMENTO(I) = ELEMENTO(J)
+                   ADD 1 TO I
+                   SUBTRACT 1 FROM J
+               ELSE
+                   MOVE "N" TO CAPICUA-PARM
+                   MOVE "N" TO SW-SIGUE
+               END-IF
+            END-PERFORM
+
+            GOBACK.
+
+       END PROGRAM CAPICUA.
