@@ -3,18 +3,60 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added an ascending/descending direction flag the
+      *             user sets before the array is shown, and switched
+      *             ORDENAR-ARRAY from the hardcoded 5-element bubble
+      *             sort to the SORT verb against a work file, so bigger
+      *             lists can be fed in later without touching the sort
+      *             logic. NR now controls how many of the 500 entries
+      *             are used.
+      * 2026-08-09  Added a CSV export of the sorted ELEMENTOS to
+      *             ORDENA.CSV, for dropping straight into the daily
+      *             sample-ranking spreadsheet.
+      * 2026-08-09  ELEMENTO-EDIT no longer edits with a leading space
+      *             on single-digit values - ORDENA.CSV was coming out
+      *             with " 1, 2" instead of "01,02", which a spread-
+      *             sheet import choked on.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORK-FILE ASSIGN TO "ORDWORK.TMP".
+           SELECT CSV-FILE ASSIGN TO "ORDENA.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       SD  WORK-FILE.
+       01  WORK-REC.
+           05 WORK-ELEMENTO           PIC 9(2).
+
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-CSV PIC X(40).
+
        WORKING-STORAGE SECTION.
-         77 N PIC 9.
-         77 I PIC 9.
-         77 TEMP PIC 99.
+         77 NR PIC 9(3) VALUE 5.
+         77 I PIC 9(3).
+         77 WORK-EOF-SW PIC X VALUE "N".
+             88 WORK-EOF VALUE "Y".
+
+         77 DIRECCION PIC X VALUE "A".
+             88 ORDEN-ASCENDENTE   VALUE "A".
+             88 ORDEN-DESCENDENTE  VALUE "D".
+
+         77 EXPORTAR-CSV PIC X VALUE "N".
+             88 EXPORTAR-CSV-SI VALUE "S".
+
          01 MI-ARRAY.
-         05 ELEMENTOS OCCURS 5 TIMES.
-         10 ELEMENTO PIC 9(2).
+             05 ELEMENTOS OCCURS 500 TIMES.
+                 10 ELEMENTO PIC 9(2).
+
+         77 PTR-CSV PIC 9(4).
+         77 ELEMENTO-EDIT PIC 9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE 5 TO ELEMENTO(1)
@@ -22,36 +64,85 @@
            MOVE 4 TO ELEMENTO(3)
            MOVE 2 TO ELEMENTO(4)
            MOVE 8 TO ELEMENTO(5)
+           MOVE 5 TO NR
 
             DISPLAY "ARRAY SIN ORDENAR"
             PERFORM MOSTRAR-ARRAY
 
+            DISPLAY "ORDEN DESEADO (A-ASCENDENTE / D-DESCENDENTE): "
+            ACCEPT DIRECCION
+
             PERFORM ORDENAR-ARRAY
             DISPLAY "ARRAY ORDENADO"
             PERFORM MOSTRAR-ARRAY
 
+            DISPLAY "EXPORTAR A CSV? (S/N)"
+            ACCEPT EXPORTAR-CSV
+            IF EXPORTAR-CSV-SI
+                PERFORM EXPORTA-CSV
+            END-IF
+
             STOP RUN.
 
       *FUNCION PARA MOSTRAR CADA ELEMENTO DEL ARRAY
            MOSTRAR-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I>5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
                DISPLAY "ELEMENTO " I " : " ELEMENTOS(I)
            END-PERFORM.
 
-      *FUNCION PARA ORDENAR EL ARRAY
+      *ORDENA LOS PRIMEROS NR ELEMENTOS DEL ARRAY VIA EL VERBO SORT,
+      *EN EL SENTIDO ELEGIDO EN DIRECCION
            ORDENAR-ARRAY.
-           MOVE 5 TO N.
-           PERFORM UNTIL N = 1
-               MOVE 1 TO I
-               PERFORM UNTIL I = N - 1
-                 IF ELEMENTO(I) > ELEMENTO(I + 1)
-                    MOVE ELEMENTO(I) TO TEMP
-                    MOVE ELEMENTO(I + 1) TO ELEMENTO(I)
-                    MOVE TEMP TO ELEMENTO(I + 1)
-                 END-IF
-                 ADD 1 TO I
+           EVALUATE TRUE
+               WHEN ORDEN-DESCENDENTE
+                   SORT WORK-FILE ON DESCENDING KEY WORK-ELEMENTO
+                       INPUT PROCEDURE IS CARGA-WORK
+                       OUTPUT PROCEDURE IS DESCARGA-WORK
+               WHEN OTHER
+                   SORT WORK-FILE ON ASCENDING KEY WORK-ELEMENTO
+                       INPUT PROCEDURE IS CARGA-WORK
+                       OUTPUT PROCEDURE IS DESCARGA-WORK
+           END-EVALUATE.
+
+      *ENTREGA AL SORT LOS NR ELEMENTOS ACTUALES DEL ARRAY
+           CARGA-WORK.
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+                   MOVE ELEMENTO(I) TO WORK-ELEMENTO
+                   RELEASE WORK-REC
+               END-PERFORM.
+
+      *RECUPERA LOS ELEMENTOS YA ORDENADOS DE VUELTA AL ARRAY
+           DESCARGA-WORK.
+               MOVE 0 TO I
+               MOVE "N" TO WORK-EOF-SW
+               PERFORM UNTIL WORK-EOF
+                   RETURN WORK-FILE
+                       AT END
+                           SET WORK-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO I
+                           MOVE WORK-ELEMENTO TO ELEMENTO(I)
+                   END-RETURN
+               END-PERFORM.
+
+      *ESCRIBE LOS NR ELEMENTOS ORDENADOS COMO UNA SOLA LINEA
+      *SEPARADA POR COMAS EN ORDENA.CSV
+           EXPORTA-CSV.
+               OPEN OUTPUT CSV-FILE
+               MOVE SPACES TO LINEA-CSV
+               MOVE 1 TO PTR-CSV
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+                   MOVE ELEMENTO(I) TO ELEMENTO-EDIT
+                   IF I = 1
+                       STRING ELEMENTO-EDIT DELIMITED BY SIZE
+                           INTO LINEA-CSV WITH POINTER PTR-CSV
+                   ELSE
+                       STRING "," ELEMENTO-EDIT DELIMITED BY SIZE
+                           INTO LINEA-CSV WITH POINTER PTR-CSV
+                   END-IF
                END-PERFORM
-               SUBTRACT 1 FROM N
-           END-PERFORM.
+               WRITE LINEA-CSV
+               CLOSE CSV-FILE
+               DISPLAY "ARRAY ORDENADO ESCRITO EN ORDENA.CSV".
 
        END PROGRAM YOUR-PROGRAM-NAME.
