@@ -3,17 +3,52 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  resultado no longer disappears at STOP RUN - it now
+      *             adds into a GRANTOT.DAT grand total read at startup
+      *             and rewritten before exit, with a run counter, so
+      *             the tally survives across runs.
+      * 2026-08-09  Added SUBTRACT/MULTIPLY/DIVIDE on the same var1/
+      *             var2 pair, each displayed and folded into its own
+      *             running grand total alongside the sum. DIVIDE is
+      *             guarded with ON SIZE ERROR so a zero var2 reprompts
+      *             instead of abending the run.
+      * 2026-08-09  LEE-GRAN-TOTAL now also zeroes the RESTA/MULT/DIV
+      *             grand totals on a brand-new GRANTOT.DAT - they were
+      *             left uninitialized and the first run's ADD was
+      *             accumulating onto whatever was in WORKING-STORAGE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRANTOT-FILE ASSIGN TO "GRANTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRANTOT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  GRANTOT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GRANTOT-REC.
+           COPY GRANTOT.
+
        WORKING-STORAGE SECTION.
            01 var1 PICTURE 9(4).
            01 var2 PIC 9(4).
            01 resultado PIC 9(6).
+           01 resta PIC S9(4).
+           01 multiplicacion PIC 9(8).
+           01 resu-div PIC 9(4).
+           77 GRANTOT-STATUS PIC XX.
+              88 GRANTOT-NEW-FILE VALUE "35".
+           77 SW-DIV-OK PIC X VALUE "N".
+              88 DIV-OK VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LEE-GRAN-TOTAL
+
            DISPLAY "Ingrese variable 1".
            ACCEPT var1.
            DISPLAY var1.
@@ -22,5 +57,57 @@
            DISPLAY var2.
            ADD var1,var2 GIVING resultado.
            DISPLAY "la suma es ", resultado.
+           SUBTRACT var2 FROM var1 GIVING resta.
+           DISPLAY "la resta es ", resta.
+           MULTIPLY var1 BY var2 GIVING multiplicacion.
+           DISPLAY "la multiplicacion es ", multiplicacion.
+           PERFORM DIVIDE-SEGURA.
+
+           ADD resultado TO GRANTOT-TOTAL
+           ADD resta TO GRANTOT-RESTA-TOTAL
+           ADD multiplicacion TO GRANTOT-MULT-TOTAL
+           ADD resu-div TO GRANTOT-DIV-TOTAL
+           ADD 1 TO GRANTOT-CONTADOR
+           DISPLAY "GRAN TOTAL ACUMULADO: ", GRANTOT-TOTAL
+           DISPLAY "CORRIDAS ACUMULADAS: ", GRANTOT-CONTADOR
+
+           PERFORM ESCRIBE-GRAN-TOTAL
            STOP RUN.
+
+      *DIVIDE VAR1 ENTRE VAR2, REPIDIENDO VAR2 SI LLEGA EN CERO EN
+      *LUGAR DE ABORTAR LA CORRIDA
+           DIVIDE-SEGURA.
+               PERFORM UNTIL DIV-OK
+                   DIVIDE var1 BY var2 GIVING resu-div
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: DIVISION POR CERO"
+                           DISPLAY "INGRESE NUEVAMENTE LA VARIABLE 2"
+                           ACCEPT var2
+                       NOT ON SIZE ERROR
+                           DISPLAY "la division es ", resu-div
+                           SET DIV-OK TO TRUE
+                   END-DIVIDE
+               END-PERFORM.
+
+      *LEE EL GRAN TOTAL EXISTENTE DE GRANTOT.DAT, O LO INICIA EN
+      *CERO SI EL ARCHIVO AUN NO EXISTE
+           LEE-GRAN-TOTAL.
+               MOVE 0 TO GRANTOT-TOTAL
+               MOVE 0 TO GRANTOT-CONTADOR
+               MOVE 0 TO GRANTOT-RESTA-TOTAL
+               MOVE 0 TO GRANTOT-MULT-TOTAL
+               MOVE 0 TO GRANTOT-DIV-TOTAL
+               OPEN INPUT GRANTOT-FILE
+               IF GRANTOT-NEW-FILE
+                   DISPLAY "NO EXISTE GRANTOT.DAT, INICIANDO EN CERO"
+               ELSE
+                   READ GRANTOT-FILE
+               END-IF
+               CLOSE GRANTOT-FILE.
+
+      *REESCRIBE GRANTOT.DAT CON EL TOTAL Y EL CONTADOR ACTUALIZADOS
+           ESCRIBE-GRAN-TOTAL.
+               OPEN OUTPUT GRANTOT-FILE
+               WRITE GRANTOT-REC
+               CLOSE GRANTOT-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
