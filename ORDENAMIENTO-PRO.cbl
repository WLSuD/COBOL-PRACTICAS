@@ -3,60 +3,265 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  ORDENA-REGISTROS now breaks ties on entry sequence
+      *             (ENTRADA-SEC) instead of comparing REGISTRO alone,
+      *             so equal batch item counts keep the order they were
+      *             entered in. Added DETECTA-DUPLICADOS, which reports
+      *             every value that appears more than once and how
+      *             many times, after the sorted list is shown.
+      * 2026-08-09  Added GENERA-REPORTE, which writes the sorted list
+      *             to REGRPT.OUT with a header line showing NR and the
+      *             run date, so the list can be handed to the next
+      *             shift without re-running the program.
+      * 2026-08-09  REGISTROS is now backed by a relative file
+      *             (REGORD.DAT) keyed by array position - every entry
+      *             and every sort pass is persisted to it, and a later
+      *             run can offer to reload the same register set
+      *             instead of re-keying all NR values.
+      * 2026-08-09  Added MUESTRA-EXTREMOS, which offers to list just
+      *             the top N or bottom N values of the sorted array
+      *             instead of the full list, for when only the
+      *             leaders or laggards matter.
+      * 2026-08-09  GRABA-REGISTROS-ARCHIVO now truncates and rewrites
+      *             REGORD.DAT from scratch on every save instead of
+      *             only touching positions 1..NR - a smaller run after
+      *             a bigger one was leaving the bigger run's trailing
+      *             positions on file, and CARGA-REGISTROS-ARCHIVO
+      *             (which counts every physical record) was silently
+      *             resurrecting them into NR on the next reload.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE ASSIGN TO "REGORDRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGISTROS-FILE ASSIGN TO "REGORD.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS REG-KEY
+               FILE STATUS IS REGISTROS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RPT PIC X(40).
+
+       FD  REGISTROS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REGISTROS-REC.
+           COPY REGORD.
+
        WORKING-STORAGE SECTION.
-        77 NR PIC 9(2).
+        77 FECHA-RPT PIC 9(8).
+        77 NR PIC 9(2) VALUE 0.
         77 TEMP PIC 9(2).
-        77 I PIC 9.
+        77 TEMP-SEC PIC 9(2).
+        77 I PIC 9(2).
         77 NRT PIC 9(2).
+        77 CONTADOR-VALOR PIC 9(2) VALUE 1.
+        77 CONTADOR-DUP PIC 9(2) VALUE 0.
         01 MI-ARRRAY.
         05 REGISTROS OCCURS 100 TIMES.
         10 REGISTRO PIC 9(2).
+        10 ENTRADA-SEC PIC 9(2).
+
+        77 REG-KEY             PIC 9(2).
+        77 REGISTROS-STATUS    PIC X(2) VALUE "00".
+            88 REGISTROS-NEW-FILE  VALUE "35".
+        77 SW-REGORD-EXISTE    PIC X VALUE "N".
+            88 REGORD-EXISTE       VALUE "Y".
+        77 REGORD-EOF-SW       PIC X VALUE "N".
+            88 REGORD-EOF           VALUE "Y".
+        77 OPCION-CARGA        PIC X VALUE "N".
 
+        77 OPCION-EXTREMOS     PIC X VALUE "N".
+            88 MUESTRA-EXTREMOS-SI VALUE "S".
+        77 SENTIDO-EXTREMO     PIC X.
+            88 EXTREMO-TOP         VALUE "T".
+            88 EXTREMO-BOTTOM      VALUE "B".
+        77 CANT-EXTREMO        PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE EL NUMERO DE REGISTROS: "
-            ACCEPT NR
+            PERFORM ABRIR-REGISTROS-FILE
+            IF REGORD-EXISTE
+                DISPLAY "EXISTEN REGISTROS GUARDADOS. "
+                    "REUTILIZARLOS? (S/N): "
+                ACCEPT OPCION-CARGA
+            END-IF
+
+            IF OPCION-CARGA = "S" OR OPCION-CARGA = "s"
+                PERFORM CARGA-REGISTROS-ARCHIVO
+            END-IF
+
+            IF NR = 0
+                DISPLAY "INGRESE EL NUMERO DE REGISTROS: "
+                ACCEPT NR
+                PERFORM REGISTROS-NUMEROS
+            END-IF
+            PERFORM GRABA-REGISTROS-ARCHIVO
 
-            PERFORM REGISTROS-NUMEROS
             DISPLAY "NUMEROS REGISTRADOS"
             PERFORM MOSTRAR-REGISTROS
             PERFORM ORDENA-REGISTROS
+            PERFORM GRABA-REGISTROS-ARCHIVO
             DISPLAY "NUMEROS ORDENADOS"
             PERFORM MOSTRAR-REGISTROS
+            DISPLAY "MOSTRAR SOLO LOS EXTREMOS (TOP/BOTTOM N)? (S/N): "
+            ACCEPT OPCION-EXTREMOS
+            IF MUESTRA-EXTREMOS-SI
+                PERFORM MUESTRA-EXTREMOS
+            END-IF
+            PERFORM DETECTA-DUPLICADOS
+            PERFORM GENERA-REPORTE
+            CLOSE REGISTROS-FILE
 
             STOP RUN.
 
+      *ABRE (CREANDOLO SI NO EXISTE) EL ARCHIVO RELATIVO DE REGISTROS
+           ABRIR-REGISTROS-FILE.
+               OPEN I-O REGISTROS-FILE
+               IF REGISTROS-NEW-FILE
+                   OPEN OUTPUT REGISTROS-FILE
+                   CLOSE REGISTROS-FILE
+                   OPEN I-O REGISTROS-FILE
+               ELSE
+                   SET REGORD-EXISTE TO TRUE
+               END-IF.
+
+      *RECARGA REGISTROS Y NR DESDE EL ARCHIVO RELATIVO, RECORRIENDOLO
+      *EN ORDEN DE POSICION
+           CARGA-REGISTROS-ARCHIVO.
+               MOVE 0 TO NR
+               MOVE "N" TO REGORD-EOF-SW
+               PERFORM UNTIL REGORD-EOF
+                   READ REGISTROS-FILE NEXT RECORD
+                       AT END SET REGORD-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO NR
+                           MOVE REGORD-REGISTRO TO REGISTRO(NR)
+                           MOVE REGORD-ENTRADA-SEC TO ENTRADA-SEC(NR)
+                   END-READ
+               END-PERFORM.
+
+      *REESCRIBE REGORD.DAT DESDE CERO CON LOS NR REGISTROS ACTUALES,
+      *UNO POR POSICION - SE TRUNCA EL ARCHIVO PRIMERO PARA QUE NINGUNA
+      *POSICION DE UNA CORRIDA ANTERIOR MAS GRANDE QUEDE RESUCITABLE
+           GRABA-REGISTROS-ARCHIVO.
+               CLOSE REGISTROS-FILE
+               OPEN OUTPUT REGISTROS-FILE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+                   MOVE I TO REG-KEY
+                   MOVE REGISTRO(I) TO REGORD-REGISTRO
+                   MOVE ENTRADA-SEC(I) TO REGORD-ENTRADA-SEC
+                   WRITE REGISTROS-REC
+               END-PERFORM
+               CLOSE REGISTROS-FILE
+               OPEN I-O REGISTROS-FILE.
+
       *FUNCION DE REGISTROS
            REGISTROS-NUMEROS.
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
                    DISPLAY "INGRESE EL "I " NUMERO: "
                    ACCEPT REGISTRO(I)
+                   MOVE I TO ENTRADA-SEC(I)
                END-PERFORM.
 
       *FUNCION MOSTRAR REGISTROS
            MOSTRAR-REGISTROS.
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
-                   DISPLAY "EN "I " : " REGISTROS(I)
+                   DISPLAY "EN "I " : " REGISTRO(I)
                END-PERFORM.
 
-      *FUNCION ORDENAR REGISTROS
+      *FUNCION ORDENAR REGISTROS - COMPARA REGISTRO Y, EN CASO DE
+      *EMPATE, LA SECUENCIA DE INGRESO, PARA UN ORDEN ESTABLE
            ORDENA-REGISTROS.
                PERFORM NR TIMES
                    MOVE 1 TO I
                    PERFORM UNTIL I >= NR
-                       IF REGISTROS(I) > REGISTROS(I + 1)
-                           MOVE REGISTROS(I) TO TEMP
-                           MOVE REGISTROS(I + 1) TO REGISTROS(I)
-                           MOVE TEMP TO REGISTROS(I + 1)
+                       IF REGISTRO(I) > REGISTRO(I + 1)
+                          OR (REGISTRO(I) = REGISTRO(I + 1) AND
+                              ENTRADA-SEC(I) > ENTRADA-SEC(I + 1))
+                           MOVE REGISTRO(I) TO TEMP
+                           MOVE ENTRADA-SEC(I) TO TEMP-SEC
+                           MOVE REGISTRO(I + 1) TO REGISTRO(I)
+                           MOVE ENTRADA-SEC(I + 1) TO ENTRADA-SEC(I)
+                           MOVE TEMP TO REGISTRO(I + 1)
+                           MOVE TEMP-SEC TO ENTRADA-SEC(I + 1)
                        END-IF
                        ADD 1 TO I
                    END-PERFORM
                END-PERFORM.
 
+      *RECORRE LA LISTA YA ORDENADA E INFORMA CADA VALOR QUE SE
+      *REPITE Y CUANTAS VECES
+           DETECTA-DUPLICADOS.
+               MOVE 1 TO CONTADOR-VALOR
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > NR
+                   IF REGISTRO(I) = REGISTRO(I - 1)
+                       ADD 1 TO CONTADOR-VALOR
+                   ELSE
+                       IF CONTADOR-VALOR > 1
+                           DISPLAY "VALOR " REGISTRO(I - 1)
+                               " REPETIDO " CONTADOR-VALOR " VECES"
+                       END-IF
+                       MOVE 1 TO CONTADOR-VALOR
+                   END-IF
+               END-PERFORM
+               IF NR > 0 AND CONTADOR-VALOR > 1
+                   DISPLAY "VALOR " REGISTRO(NR)
+                       " REPETIDO " CONTADOR-VALOR " VECES"
+               END-IF.
+
+      *PIDE N Y EL SENTIDO (TOP O BOTTOM) Y MUESTRA SOLO ESOS N
+      *VALORES DEL ARRAY YA ORDENADO
+           MUESTRA-EXTREMOS.
+               DISPLAY "CUANTOS VALORES (N)? "
+               ACCEPT CANT-EXTREMO
+               IF CANT-EXTREMO > NR
+                   MOVE NR TO CANT-EXTREMO
+               END-IF
+               DISPLAY "T-TOP (MAYORES)   B-BOTTOM (MENORES): "
+               ACCEPT SENTIDO-EXTREMO
+
+               EVALUATE TRUE
+                   WHEN EXTREMO-TOP
+                       DISPLAY "TOP " CANT-EXTREMO " VALORES:"
+                       PERFORM VARYING I FROM NR BY -1
+                               UNTIL I <= NR - CANT-EXTREMO
+                           DISPLAY "EN " I " : " REGISTRO(I)
+                       END-PERFORM
+                   WHEN EXTREMO-BOTTOM
+                       DISPLAY "BOTTOM " CANT-EXTREMO " VALORES:"
+                       PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > CANT-EXTREMO
+                           DISPLAY "EN " I " : " REGISTRO(I)
+                       END-PERFORM
+                   WHEN OTHER
+                       DISPLAY "SENTIDO INVALIDO"
+               END-EVALUATE.
+
+      *ESCRIBE LA LISTA ORDENADA EN REGORDRPT.OUT CON UN ENCABEZADO
+      *DE NR Y LA FECHA DE CORRIDA
+           GENERA-REPORTE.
+               OPEN OUTPUT REPORTE-FILE
+               ACCEPT FECHA-RPT FROM DATE YYYYMMDD
+               MOVE SPACES TO LINEA-RPT
+               STRING "REGISTROS: " NR "  FECHA: " FECHA-RPT
+                   DELIMITED BY SIZE INTO LINEA-RPT
+               WRITE LINEA-RPT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+                   MOVE SPACES TO LINEA-RPT
+                   STRING "REGISTRO " I " : " REGISTRO(I)
+                       DELIMITED BY SIZE INTO LINEA-RPT
+                   WRITE LINEA-RPT
+               END-PERFORM
+               CLOSE REPORTE-FILE
+               DISPLAY "LISTA ESCRITA EN REGORDRPT.OUT".
+
        END PROGRAM YOUR-PROGRAM-NAME.
