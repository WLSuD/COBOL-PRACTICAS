@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added VALIDA-FECHA to reject a DIA that exceeds the
+      *             real days-in-month for MES/AÑO (leap years via
+      *             BISLEAP), since this FECHA layout is the template
+      *             for our other date-entry screens.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -22,9 +28,44 @@
                05 MES PIC 9(2) VALUE 06.
                05 FILLER PIC X VALUE "/".
                05 AÑO PIC 9(4) VALUE 2024.
+
+           77 MAX-DIA        PIC 9(2) VALUE 31.
+           77 BISIESTO-FLAG  PIC X VALUE "N".
+               88 ES-BISIESTO    VALUE "Y".
+           77 FECHA-STATUS   PIC X VALUE "N".
+               88 FECHA-VALIDA   VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY DEC
             DISPLAY FECHA
+            PERFORM VALIDA-FECHA
+            IF FECHA-VALIDA
+                DISPLAY "FECHA VALIDA"
+            ELSE
+                DISPLAY "FECHA INVALIDA: DIA FUERA DE RANGO PARA EL MES"
+            END-IF
             STOP RUN.
+
+      *DETERMINA EL MAXIMO DIA DEL MES/AÑO EN FECHA Y VALIDA DIA
+           VALIDA-FECHA.
+               EVALUATE MES
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                       MOVE 30 TO MAX-DIA
+                   WHEN 02
+                       CALL "BISLEAP" USING AÑO BISIESTO-FLAG
+                       IF ES-BISIESTO
+                           MOVE 29 TO MAX-DIA
+                       ELSE
+                           MOVE 28 TO MAX-DIA
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO MAX-DIA
+               END-EVALUATE
+
+               IF DIA >= 1 AND DIA <= MAX-DIA
+                   SET FECHA-VALIDA TO TRUE
+               ELSE
+                   MOVE "N" TO FECHA-STATUS
+               END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
