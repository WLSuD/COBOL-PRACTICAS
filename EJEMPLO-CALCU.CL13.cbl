@@ -3,11 +3,61 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  DIVIDI actually divides now instead of multiplying,
+      *             and traps a zero N2 with ON SIZE ERROR instead of
+      *             aborting or giving a MULTIPLY answer for "/".
+      * 2026-08-09  RESULTADO now carries forward as ACUMULADOR so the
+      *             next operation can reuse it as N1 (with an option
+      *             to reset it), and every completed operation is
+      *             appended to a CALCULOG.DAT transaction log.
+      * 2026-08-09  INGRESA-NUMEROS now rejects a non-numeric N1 or N2
+      *             and reprompts instead of letting ACCEPT coerce it
+      *             to a silent zero.
+      * 2026-08-09  Each operation is also appended to CALCURCB.OUT as
+      *             a paper-tape-style receipt line, for handing over a
+      *             printable record of the day's checks.
+      * 2026-08-09  Every rejected entry (a non-numeric N1/N2, or a
+      *             DIVIDI attempt with a zero N2) is now also appended
+      *             to the shared ERRORES.LOG, alongside ARRAYS.cbl.
+      * 2026-08-09  Widened N1/N1-CRUDO/N1-EDIT from 3 to 6 digits to
+      *             match ACUMULADOR/RESULTADO - a chained result of
+      *             1000 or more was being truncated to its low-order
+      *             3 digits when carried forward as the next N1.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "CALCULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT RECIBO-FILE ASSIGN TO "CALCURCB.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECIBO-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-REC.
+           COPY OPELOG.
+
+       FD  RECIBO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RECIBO PIC X(60).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
 
            01 OPCIONES PIC X VALUE SPACES.
@@ -15,54 +65,175 @@
                88 RESTAR VALUE "-".
                88 MULTIPLICAR VALUE "*".
                88 DIVIDIR VALUE "/".
+               88 REINICIAR VALUE "R".
                88 SALIR VALUE "S".
 
-           77 N1 PIC 999 VALUE ZEROS.
+           77 N1 PIC S999999 VALUE ZEROS.
+           77 N1-CRUDO REDEFINES N1 PIC X(6).
            77 N2 PIC 999 VALUE ZEROS.
+           77 N2-CRUDO REDEFINES N2 PIC X(3).
            77 RESULTADO PIC S999999 VALUE ZEROS.
+           77 ACUMULADOR PIC S999999 VALUE ZEROS.
+
+           77 USAR-ANTERIOR PIC X VALUE "N".
+               88 USA-ANTERIOR-SI VALUE "S".
+
+           77 LOG-STATUS PIC X(2) VALUE "00".
+               88 LOG-NEW-FILE VALUE "35".
+
+           77 RECIBO-STATUS PIC X(2) VALUE "00".
+               88 RECIBO-NEW-FILE VALUE "35".
+
+           77 ERR-LOG-STATUS PIC X(2) VALUE "00".
+               88 ERR-LOG-NEW-FILE VALUE "35".
+
+           77 OPERACION-NOMBRE PIC X(12) VALUE SPACES.
+           77 RECIBO-FECHA PIC 9(8).
+           77 RECIBO-HORA PIC 9(8).
+           77 N1-EDIT PIC ---999999.
+           77 N2-EDIT PIC ---999.
+           77 RESULTADO-EDIT PIC ---999999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *MENU DE OPCIONES
-           MENU.
+      *MENU-PRINCIPAL DE OPCIONES
+           MENU-PRINCIPAL.
                DISPLAY "INGRESE UNA OPCION: "
                DISPLAY "SUMAR (+)"
                DISPLAY "RESTAR (-)"
                DISPLAY "MULTIPLICAR (*)"
                DISPLAY "DIVIDIR (/)"
+               DISPLAY "REINICIAR ACUMULADOR (R)"
                DISPLAY "SALIR (S)"
                ACCEPT OPCIONES.
 
-           IF SUMAR THEN
-               PERFORM SUMA
-           ELSE
-               IF RESTAR THEN
+           EVALUATE TRUE
+               WHEN SUMAR
+                   PERFORM SUMA
+               WHEN RESTAR
                    PERFORM RESTA
+               WHEN MULTIPLICAR
+                   PERFORM MULTIPLICA
+               WHEN DIVIDIR
+                   PERFORM DIVIDI
+               WHEN REINICIAR
+                   PERFORM REINICIA-ACUMULADOR
+               WHEN SALIR
+                   DISPLAY "SALIENDO DEL PROGRAMA"
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+                   PERFORM MENU-PRINCIPAL
+           END-EVALUATE.
+
+      *INGRESO DE NUMEROS: EL PRIMERO PUEDE SER EL ACUMULADOR DE LA
+      *OPERACION ANTERIOR EN LUGAR DE UN VALOR NUEVO
+           INGRESA-NUMEROS.
+               DISPLAY "USAR EL RESULTADO ANTERIOR ("ACUMULADOR
+                   ") COMO PRIMER NUMERO? (S/N)"
+               ACCEPT USAR-ANTERIOR
+               IF USA-ANTERIOR-SI
+                   MOVE ACUMULADOR TO N1
                ELSE
-                   IF MULTIPLICAR THEN
-                       PERFORM MULTIPLICA
-                   ELSE
-                       IF DIVIDIR THEN
-                           PERFORM DIVIDI
-                       ELSE
-                           IF SALIR
-                               DISPLAY "SALIENDO DEL PROGRAMA"
-                               STOP RUN
-                           ELSE
-                               DISPLAY "OPCION INVALIDA"
-                               PERFORM MENU
-                           END-IF
-                       END-IF
-                   END-IF
+                   PERFORM INGRESA-N1
                END-IF
-           END-IF.
+               PERFORM INGRESA-N2.
 
-      *INGRESO DE NUMEROS
-           INGRESA-NUMEROS.
+      *PIDE EL PRIMER NUMERO Y LO REPITE SI NO LLEGA NUMERICO
+           INGRESA-N1.
                DISPLAY "INGRESE EL PRIMER NUMERO: "
                ACCEPT N1
+               IF N1 NOT NUMERIC
+                   DISPLAY "VALOR NO NUMERICO, REINTENTE"
+                   MOVE N1-CRUDO TO ERR-VALOR
+                   PERFORM GRABA-ERROR
+                   PERFORM INGRESA-N1
+               END-IF.
+
+      *PIDE EL SEGUNDO NUMERO Y LO REPITE SI NO LLEGA NUMERICO
+           INGRESA-N2.
                DISPLAY "INGRESE EL SEGUNDO NUMERO: "
-               ACCEPT N2.
+               ACCEPT N2
+               IF N2 NOT NUMERIC
+                   DISPLAY "VALOR NO NUMERICO, REINTENTE"
+                   MOVE N2-CRUDO TO ERR-VALOR
+                   PERFORM GRABA-ERROR
+                   PERFORM INGRESA-N2
+               END-IF.
+
+      *DEJA CONSTANCIA DE UNA ENTRADA RECHAZADA EN EL LOG COMPARTIDO
+      *ERRORES.LOG
+           GRABA-ERROR.
+               OPEN EXTEND ERROR-LOG-FILE
+               IF ERR-LOG-NEW-FILE
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF
+               MOVE "CALCULADORA" TO ERR-PROGRAMA
+               ACCEPT ERR-FECHA FROM DATE YYYYMMDD
+               ACCEPT ERR-HORA FROM TIME
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE.
+
+      *DEJA CONSTANCIA DE LA OPERACION EN EL LOG DE TRANSACCIONES Y
+      *ACTUALIZA EL ACUMULADOR CON EL ULTIMO RESULTADO
+           GRABA-TRANSACCION.
+               MOVE RESULTADO TO ACUMULADOR
+               OPEN EXTEND LOG-FILE
+               IF LOG-NEW-FILE
+                   OPEN OUTPUT LOG-FILE
+                   CLOSE LOG-FILE
+                   OPEN EXTEND LOG-FILE
+               END-IF
+               MOVE OPCIONES TO OPLOG-TIPO
+               MOVE N1 TO OPLOG-N1
+               MOVE N2 TO OPLOG-N2
+               MOVE RESULTADO TO OPLOG-RESULTADO
+               ACCEPT OPLOG-FECHA FROM DATE YYYYMMDD
+               ACCEPT OPLOG-HORA FROM TIME
+               WRITE LOG-REC
+               CLOSE LOG-FILE
+               PERFORM IMPRIME-RECIBO.
+
+      *AGREGA UN TALON ESTILO CINTA DE PAPEL A CALCURCB.OUT CON LA
+      *OPERACION, LOS OPERANDOS, EL RESULTADO Y LA FECHA/HORA
+           IMPRIME-RECIBO.
+               OPEN EXTEND RECIBO-FILE
+               IF RECIBO-NEW-FILE
+                   OPEN OUTPUT RECIBO-FILE
+                   CLOSE RECIBO-FILE
+                   OPEN EXTEND RECIBO-FILE
+               END-IF
+               ACCEPT RECIBO-FECHA FROM DATE YYYYMMDD
+               ACCEPT RECIBO-HORA FROM TIME
+               MOVE N1 TO N1-EDIT
+               MOVE N2 TO N2-EDIT
+               MOVE RESULTADO TO RESULTADO-EDIT
+               MOVE SPACES TO LINEA-RECIBO
+               STRING "------------------------------------------"
+                   DELIMITED BY SIZE INTO LINEA-RECIBO
+               WRITE LINEA-RECIBO
+               MOVE SPACES TO LINEA-RECIBO
+               STRING OPERACION-NOMBRE "  " RECIBO-FECHA
+                   " " RECIBO-HORA
+                   DELIMITED BY SIZE INTO LINEA-RECIBO
+               WRITE LINEA-RECIBO
+               MOVE SPACES TO LINEA-RECIBO
+               STRING "  N1: " N1-EDIT "   N2: " N2-EDIT
+                   DELIMITED BY SIZE INTO LINEA-RECIBO
+               WRITE LINEA-RECIBO
+               MOVE SPACES TO LINEA-RECIBO
+               STRING "  RESULTADO: " RESULTADO-EDIT
+                   DELIMITED BY SIZE INTO LINEA-RECIBO
+               WRITE LINEA-RECIBO
+               CLOSE RECIBO-FILE.
+
+      *PONE EL ACUMULADOR EN CERO PARA COMENZAR UNA CUENTA NUEVA
+           REINICIA-ACUMULADOR.
+               MOVE ZEROS TO ACUMULADOR
+               DISPLAY "ACUMULADOR REINICIADO A CERO"
+               PERFORM MENU-PRINCIPAL.
 
       *SUMAR
            SUMA.
@@ -70,7 +241,9 @@
                PERFORM INGRESA-NUMEROS.
                ADD N1 TO N2 GIVING RESULTADO.
                DISPLAY "EL RESULTADO ES: "RESULTADO
-               PERFORM MENU.
+               MOVE "SUMA" TO OPERACION-NOMBRE
+               PERFORM GRABA-TRANSACCION
+               PERFORM MENU-PRINCIPAL.
 
       *RESTAR
            RESTA.
@@ -78,7 +251,9 @@
                PERFORM INGRESA-NUMEROS.
                SUBTRACT N1 FROM N2 GIVING RESULTADO.
                DISPLAY "EL RESULTADO ES : "RESULTADO
-               PERFORM MENU.
+               MOVE "RESTA" TO OPERACION-NOMBRE
+               PERFORM GRABA-TRANSACCION
+               PERFORM MENU-PRINCIPAL.
 
       *MULTIPLICAR
            MULTIPLICA.
@@ -86,15 +261,25 @@
                PERFORM INGRESA-NUMEROS.
                MULTIPLY N1 BY N2 GIVING RESULTADO.
                DISPLAY "EL RESULTADO ES : "RESULTADO
-               PERFORM MENU.
+               MOVE "MULTIPLICA" TO OPERACION-NOMBRE
+               PERFORM GRABA-TRANSACCION
+               PERFORM MENU-PRINCIPAL.
 
-      *MULTIPLICAR
+      *DIVIDIR
            DIVIDI.
                DISPLAY "ELEGISTE DIVIDIR"
                PERFORM INGRESA-NUMEROS.
-               MULTIPLY N1 BY N2 GIVING RESULTADO.
-               DISPLAY "EL RESULTADO ES : "RESULTADO
-               PERFORM MENU.
+               DIVIDE N1 BY N2 GIVING RESULTADO
+                   ON SIZE ERROR
+                       DISPLAY "DIVISION POR CERO"
+                       MOVE N2-CRUDO TO ERR-VALOR
+                       PERFORM GRABA-ERROR
+                   NOT ON SIZE ERROR
+                       DISPLAY "EL RESULTADO ES : "RESULTADO
+                       MOVE "DIVIDI" TO OPERACION-NOMBRE
+                       PERFORM GRABA-TRANSACCION
+               END-DIVIDE
+               PERFORM MENU-PRINCIPAL.
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
