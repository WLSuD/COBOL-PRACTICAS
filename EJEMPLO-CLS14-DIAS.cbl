@@ -3,21 +3,88 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added CALCULA-DIANUM, a second entry point that
+      *             derives DIANUM from a DIA/MES/ANIO calendar date
+      *             (Zeller's congruence) instead of requiring the
+      *             operator to already know the weekday number.
+      * 2026-08-09  The lookup now also flags SABADO/DOMINGO as a
+      *             weekend and cross-checks the date against
+      *             FERIADOS.DAT, returning an ES-DIA-HABIL indicator
+      *             for deciding whether a batch job should run today.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS-FILE ASSIGN TO "FERIADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FERIADOS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FERIADOS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FERIADOS-REC.
+           COPY FERIADO.
+
        WORKING-STORAGE SECTION.
 
            01 DIANUM PIC 9.
            01 DIANOM PIC X(20).
 
+           77 OPCION   PIC 9 VALUE 1.
+           77 DIA      PIC 9(2).
+           77 MES      PIC 9(2).
+           77 ANIO     PIC 9(4).
+
+           77 MES-Z    PIC 9(2).
+           77 ANIO-Z   PIC 9(4).
+           77 SIGLO-Z  PIC 9(2).
+           77 ANIO-CEN PIC 9(2).
+           77 TERM-A   PIC 9(4).
+           77 TERM-B   PIC 9(2).
+           77 TERM-C   PIC 9(2).
+           77 TERM-D   PIC 9(2).
+           77 SUMA-Z   PIC 9(4).
+           77 SUMA2-Z  PIC 9(4).
+           77 H-ZELLER PIC 9(2).
+           77 COCIENTE PIC 9(4).
+           77 RESTO    PIC 9(2).
+
+           77 FERIADOS-STATUS PIC X(2) VALUE "00".
+               88 FERIADOS-NEW-FILE VALUE "35".
+           77 FERIADOS-EOF-SW PIC X VALUE "N".
+               88 FERIADOS-EOF VALUE "Y".
+
+           77 FIN-SEMANA-FLAG PIC X VALUE "N".
+               88 ES-FIN-SEMANA VALUE "Y".
+           77 FERIADO-FLAG PIC X VALUE "N".
+               88 ES-FERIADO VALUE "Y".
+           77 DIA-HABIL-FLAG PIC X VALUE "Y".
+               88 ES-DIA-HABIL VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "INGRESE UN DIA DE LA SEMANA ENTRE 1 - 7"
-            ACCEPT DIANUM
+            DISPLAY "1-INGRESAR EL NUMERO DEL DIA (1-7)"
+            DISPLAY "2-CALCULAR EL DIA DE LA SEMANA DESDE UNA FECHA"
+            ACCEPT OPCION
+
+            IF OPCION = 2
+                PERFORM CALCULA-DIANUM
+            ELSE
+                DISPLAY "INGRESE UN DIA DE LA SEMANA ENTRE 1 - 7"
+                ACCEPT DIANUM
+                DISPLAY "INGRESE LA FECHA PARA VERIFICAR FERIADOS"
+                DISPLAY "DIA"
+                ACCEPT DIA
+                DISPLAY "MES"
+                ACCEPT MES
+                DISPLAY "ANIO"
+                ACCEPT ANIO
+            END-IF
 
             EVALUATE DIANUM
                WHEN 1
@@ -40,5 +107,90 @@
 
            DISPLAY "EL DIA INGRESADO ES: "DIANOM
 
+           IF DIANUM = 6 OR DIANUM = 7
+               SET ES-FIN-SEMANA TO TRUE
+           ELSE
+               SET FIN-SEMANA-FLAG TO "N"
+           END-IF
+
+           PERFORM VERIFICA-FERIADO
+
+           IF ES-FIN-SEMANA OR ES-FERIADO
+               SET DIA-HABIL-FLAG TO "N"
+           ELSE
+               SET ES-DIA-HABIL TO TRUE
+           END-IF
+
+           IF ES-FIN-SEMANA
+               DISPLAY "ES FIN DE SEMANA"
+           END-IF
+           IF ES-FERIADO
+               DISPLAY "ES UN DIA FERIADO"
+           END-IF
+           IF ES-DIA-HABIL
+               DISPLAY "ES-DIA-HABIL: SI"
+           ELSE
+               DISPLAY "ES-DIA-HABIL: NO"
+           END-IF
+
             STOP RUN.
+
+      *DERIVA DIANUM (1=LUNES...7=DOMINGO) DE UNA FECHA DIA/MES/ANIO
+      *USANDO LA CONGRUENCIA DE ZELLER
+           CALCULA-DIANUM.
+               DISPLAY "INGRESE EL DIA"
+               ACCEPT DIA
+               DISPLAY "INGRESE EL MES"
+               ACCEPT MES
+               DISPLAY "INGRESE EL ANIO"
+               ACCEPT ANIO
+
+               IF MES < 3
+                   COMPUTE MES-Z = MES + 12
+                   COMPUTE ANIO-Z = ANIO - 1
+               ELSE
+                   MOVE MES TO MES-Z
+                   MOVE ANIO TO ANIO-Z
+               END-IF
+
+               DIVIDE ANIO-Z BY 100 GIVING SIGLO-Z REMAINDER ANIO-CEN
+
+               COMPUTE TERM-A = 13 * (MES-Z + 1)
+               DIVIDE TERM-A BY 5 GIVING COCIENTE REMAINDER RESTO
+               MOVE COCIENTE TO TERM-A
+
+               DIVIDE ANIO-CEN BY 4 GIVING TERM-B REMAINDER RESTO
+               DIVIDE SIGLO-Z BY 4 GIVING TERM-C REMAINDER RESTO
+
+               COMPUTE SUMA-Z = DIA + TERM-A + ANIO-CEN + TERM-B
+                              + TERM-C + (5 * SIGLO-Z)
+               DIVIDE SUMA-Z BY 7 GIVING COCIENTE REMAINDER H-ZELLER
+
+               COMPUTE SUMA2-Z = H-ZELLER + 5
+               DIVIDE SUMA2-Z BY 7 GIVING COCIENTE REMAINDER RESTO
+               ADD 1 TO RESTO GIVING DIANUM.
+
+      *BUSCA DIA/MES/ANIO EN FERIADOS.DAT
+           VERIFICA-FERIADO.
+               SET FERIADO-FLAG TO "N"
+               MOVE "N" TO FERIADOS-EOF-SW
+               OPEN INPUT FERIADOS-FILE
+               IF FERIADOS-NEW-FILE
+                   CLOSE FERIADOS-FILE
+               ELSE
+                   PERFORM UNTIL FERIADOS-EOF OR ES-FERIADO
+                       READ FERIADOS-FILE
+                           AT END
+                               SET FERIADOS-EOF TO TRUE
+                           NOT AT END
+                               IF FERIADO-DIA = DIA AND
+                                   FERIADO-MES = MES AND
+                                   FERIADO-ANIO = ANIO
+                                   SET ES-FERIADO TO TRUE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE FERIADOS-FILE
+               END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
