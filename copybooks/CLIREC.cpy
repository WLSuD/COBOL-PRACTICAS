@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CLIREC.cpy
+      * Cliente master record layout - shared by EJEMPLO-NIVEL88 and
+      * every batch/inquiry program that reads or writes CLIENTE.DAT.
+      ******************************************************************
+           05 CLIENTE-ID              PIC 9(6).
+           05 ESTADO                  PIC 9.
+               88 ACTIVO              VALUE 1.
+               88 INACTIVO            VALUE 2.
+               88 SUSPENDIDO          VALUE 3.
+               88 MOROSO              VALUE 4.
+           05 CONTACTO.
+               10 CONTACTO-NOMBRE     PIC X(30).
+               10 CONTACTO-TELEFONO   PIC X(15).
+               10 CONTACTO-EMAIL      PIC X(30).
+               10 CONTACTO-DIRECCION  PIC X(40).
