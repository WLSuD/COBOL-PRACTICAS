@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GRANTOT.cpy
+      * Grand-total record persisted by cobol2.cbl across runs - the
+      * running sum of every resultado and how many runs fed it. Also
+      * carries the running totals for the resta/multiplicacion/
+      * division results added when cobol2.cbl grew beyond addition.
+      ******************************************************************
+           05 GRANTOT-TOTAL            PIC S9(8).
+           05 GRANTOT-CONTADOR         PIC 9(6).
+           05 GRANTOT-RESTA-TOTAL      PIC S9(8).
+           05 GRANTOT-MULT-TOTAL       PIC S9(8).
+           05 GRANTOT-DIV-TOTAL        PIC S9(8).
