@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CHKPT.cpy
+      * Checkpoint record for EJERCIO-CL12-PERFORM's REGISTRAR loop -
+      * one record per accepted entry, so a dropped session can resume
+      * from the last entry instead of re-keying from the start.
+      ******************************************************************
+           05 CHKPT-INDICE            PIC 9(4).
+           05 CHKPT-NR                PIC 9(4).
+           05 CHKPT-CODIGO            PIC X(2).
