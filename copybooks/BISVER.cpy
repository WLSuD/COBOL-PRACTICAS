@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BISVER.cpy
+      * Structured leap-year verdict written by BISIESTO for every
+      * year it evaluates - the year, the three divisibility
+      * remainders and a Y/N leap indicator.
+      ******************************************************************
+           05 BISVER-ANIO              PIC 9(4).
+           05 BISVER-REST04            PIC 9(2).
+           05 BISVER-REST100           PIC 9(2).
+           05 BISVER-REST400           PIC 9(3).
+           05 BISVER-INDICADOR         PIC X.
