@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CLIAUD.cpy
+      * Cliente status-change audit record layout - one record per
+      * ESTADO transition, written by whatever program changes it.
+      ******************************************************************
+           05 AUD-CLIENTE-ID          PIC 9(6).
+           05 AUD-ESTADO-ANTERIOR     PIC 9.
+           05 AUD-ESTADO-NUEVO        PIC 9.
+           05 AUD-FECHA               PIC 9(8).
+           05 AUD-HORA                PIC 9(8).
+           05 AUD-OPERADOR            PIC X(8).
