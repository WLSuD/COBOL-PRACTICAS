@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CODEXT.cpy
+      * Upstream extract record read by EJERCIO-CL12-PERFORM's file
+      * input mode - one two-character REGISTRO code per record.
+      ******************************************************************
+           05 CODEXT-CODIGO           PIC X(2).
