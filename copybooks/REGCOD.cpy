@@ -0,0 +1,7 @@
+      ******************************************************************
+      * REGCOD.cpy
+      * Transaction-code master record - one record per accepted
+      * 2-character REGISTRO code, used by EJERCIO-CL12-PERFORM to
+      * reject unknown/duplicate codes and grow the authoritative table.
+      ******************************************************************
+           05 REGCOD-CODIGO           PIC X(2).
