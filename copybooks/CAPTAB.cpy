@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CAPTAB.cpy
+      * In-memory element table shared between EJEMPLO-C15-CAPICUA and
+      * the CAPICUA palindrome-check subprogram - one two-digit element
+      * per position, up to 100 positions.
+      ******************************************************************
+           05 ELEMENTOS OCCURS 100 TIMES.
+               10 ELEMENTO PIC 9(2).
