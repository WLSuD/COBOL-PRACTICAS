@@ -0,0 +1,6 @@
+      ******************************************************************
+      * NUMTAB.cpy
+      * Reference record for the NUMEROS code lookup table shared by
+      * ARRAYS and RUTINAS - one two-digit code per record.
+      ******************************************************************
+           05 NUMERO-REF              PIC 9(2).
