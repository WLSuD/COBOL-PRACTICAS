@@ -0,0 +1,7 @@
+      ******************************************************************
+      * VARPAR.cpy
+      * VAR1/VAR2 input pair for OPERACIONES-MAT's batch mode - one
+      * pair of operands per record.
+      ******************************************************************
+           05 VARPAR-VAR1              PIC 9(4).
+           05 VARPAR-VAR2              PIC 9(4).
