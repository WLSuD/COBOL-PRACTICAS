@@ -0,0 +1,9 @@
+      ******************************************************************
+      * MATAVG.cpy
+      * Running-average record persisted by OPERACIONES-MAT across
+      * runs - the running sum of every resu fed into it and how many
+      * runs have contributed, so the average can be folded forward
+      * instead of starting over each run.
+      ******************************************************************
+           05 MATAVG-TOTAL             PIC S9(8).
+           05 MATAVG-CONTADOR          PIC 9(6).
