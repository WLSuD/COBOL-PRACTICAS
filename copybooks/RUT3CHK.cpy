@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RUT3CHK.cpy
+      * Checkpoint record for RUTINA_P9's (RUTINAS3.cbl) entry loop -
+      * one record per accepted entry, so a cancelled run can resume
+      * entry from where it left off instead of retyping the batch.
+      ******************************************************************
+           05 RUT3CHK-INDICE          PIC 9(2).
+           05 RUT3CHK-NC              PIC 9(2).
+           05 RUT3CHK-NUMERO          PIC 9(2).
