@@ -0,0 +1,9 @@
+      ******************************************************************
+      * FERIADO.cpy
+      * Holiday-date record read by EJEMPLO-CLS14-DIAS to flag a date
+      * as a non-working day, alongside the SABADO/DOMINGO weekend
+      * check, for deciding whether a batch job should run today.
+      ******************************************************************
+           05 FERIADO-DIA              PIC 9(2).
+           05 FERIADO-MES              PIC 9(2).
+           05 FERIADO-ANIO             PIC 9(4).
