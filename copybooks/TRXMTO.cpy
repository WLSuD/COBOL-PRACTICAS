@@ -0,0 +1,7 @@
+      ******************************************************************
+      * TRXMTO.cpy
+      * Transaction-amount record for the debit/credit sign extract
+      * batch-classified by OPE-LOG-ANIDADO - one signed amount per
+      * record.
+      ******************************************************************
+           05 TRXMTO-MONTO            PIC S9(4).
