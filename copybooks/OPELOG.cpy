@@ -0,0 +1,11 @@
+      ******************************************************************
+      * OPELOG.cpy
+      * Calculator transaction log record - one record per completed
+      * SUMA/RESTA/MULTIPLICA/DIVIDI operation.
+      ******************************************************************
+           05 OPLOG-TIPO              PIC X(1).
+           05 OPLOG-N1                PIC S999999.
+           05 OPLOG-N2                PIC S999999.
+           05 OPLOG-RESULTADO         PIC S999999.
+           05 OPLOG-FECHA             PIC 9(8).
+           05 OPLOG-HORA              PIC 9(8).
