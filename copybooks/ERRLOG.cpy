@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ERRLOG.cpy
+      * Shared rejected-input log record - every program that traps a
+      * bad entry appends one of these to ERRORES.LOG.
+      ******************************************************************
+           05 ERR-PROGRAMA            PIC X(20).
+           05 ERR-VALOR                PIC X(20).
+           05 ERR-FECHA                PIC 9(8).
+           05 ERR-HORA                 PIC 9(8).
