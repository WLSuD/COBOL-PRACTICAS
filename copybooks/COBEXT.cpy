@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COBEXT.cpy
+      * Fixed-format collections feed record written by CLIENTE-EXTR -
+      * one record per CLIENTE that moved into, out of, or between
+      * MOROSO/SUSPENDIDO on the day being processed.
+      ******************************************************************
+           05 COBEXT-CLIENTE-ID       PIC 9(6).
+           05 COBEXT-ESTADO-ANTERIOR  PIC 9.
+           05 COBEXT-ESTADO-NUEVO     PIC 9.
+           05 COBEXT-FECHA            PIC 9(8).
+           05 COBEXT-HORA             PIC 9(8).
