@@ -0,0 +1,7 @@
+      ******************************************************************
+      * NOMDIR.cpy
+      * Name/address record scrubbed in batch by FUNCIONES' data-quality
+      * mode - one record per person/customer name to validate.
+      ******************************************************************
+           05 NOMDIR-NOMBRE           PIC A(30).
+           05 NOMDIR-DIRECCION        PIC X(30).
