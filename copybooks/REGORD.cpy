@@ -0,0 +1,8 @@
+      ******************************************************************
+      * REGORD.cpy
+      * Relative-file record for ORDENAMIENTO-PRO's REGISTROS table -
+      * one record per array position, keyed by that same position, so
+      * a later run can reload and re-sort the same register set.
+      ******************************************************************
+           05 REGORD-REGISTRO         PIC 9(2).
+           05 REGORD-ENTRADA-SEC      PIC 9(2).
