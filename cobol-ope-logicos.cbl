@@ -3,29 +3,102 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added REPORTA-COINCIDENCIA, which classifies A, B,
+      *             and C as a three-way match, a partial (two-way)
+      *             match, or no match, for the reconciliation process.
+      *             While wiring it up, found that A was declared with
+      *             a numeric-edited PICTURE (9(4).99), so A=B/A=C
+      *             comparisons never matched even when the entered
+      *             values were equal - the editing symbols corrupted
+      *             the compare. A is now a plain PIC 9(4)V99, with the
+      *             edited picture kept only for DISPLAY.
+      * 2026-08-09  B and C are now PIC 9(4)V99, matching A's decimal
+      *             picture, and every A/B/C equality test now goes
+      *             through COMPARA-TOLERANCIA, which flags two values
+      *             as matching when they differ by no more than
+      *             TOLERANCIA, instead of demanding exact equality.
+      * 2026-08-09  Added an XOR-style check ("exactly one of A/B
+      *             matches C", for flagging partial three-way
+      *             matches) and a self-test mode that runs all four
+      *             comparisons against a built-in set of A/B/C triples
+      *             with known expected results.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERADORES-LOGICOS.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77  A           PIC 9(4).99 VALUE 0.
-       77  B           PIC 9(4) VALUE 0.
-       77  C           PIC 9(4) VALUE 0.
+       77  A           PIC 9(4)V99 VALUE 0.
+       77  A-EDIT      PIC 9(4).99.
+       77  B           PIC 9(4)V99 VALUE 0.
+       77  C           PIC 9(4)V99 VALUE 0.
        77  RESTO       PIC 9(4) VALUE 0.
        77  COCIENTE    PIC 9(4) VALUE 0.
+       77  TOLERANCIA  PIC 9(2)V99 VALUE 0.01.
+       77  DIFERENCIA  PIC S9(4)V99 VALUE 0.
+       77  SW-A-B      PIC X VALUE "N".
+           88  A-B-COINCIDEN VALUE "Y".
+       77  SW-B-C      PIC X VALUE "N".
+           88  B-C-COINCIDEN VALUE "Y".
+       77  SW-A-C      PIC X VALUE "N".
+           88  A-C-COINCIDEN VALUE "Y".
+
+       77  MODO-PRINCIPAL  PIC X VALUE "1".
+           88  MODO-INTERACTIVO  VALUE "1".
+           88  MODO-AUTOTEST     VALUE "2".
+
+       01  TEST-CASOS.
+           02  TEST-CASO OCCURS 4 TIMES.
+               03  TEST-A       PIC 9(4)V99.
+               03  TEST-B       PIC 9(4)V99.
+               03  TEST-C       PIC 9(4)V99.
+               03  TEST-ESP-AND PIC X.
+               03  TEST-ESP-OR  PIC X.
+               03  TEST-ESP-ORN PIC X.
+               03  TEST-ESP-XOR PIC X.
+       77  TI              PIC 9(2).
+       77  TEST-FALLAS     PIC 9(2) VALUE 0.
+       77  RES-AND         PIC X.
+       77  RES-OR          PIC X.
+       77  RES-ORN         PIC X.
+       77  RES-XOR         PIC X.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "1-MODO INTERACTIVO"
+            DISPLAY "2-MODO AUTOTEST"
+            ACCEPT MODO-PRINCIPAL
+
+            EVALUATE TRUE
+                WHEN MODO-AUTOTEST
+                    PERFORM EJECUTA-AUTOTEST
+                WHEN OTHER
+                    PERFORM PROCESO-INTERACTIVO
+            END-EVALUATE
+
+            STOP RUN.
+
+      *FLUJO INTERACTIVO ORIGINAL: PIDE A, B, C Y TOLERANCIA Y
+      *MUESTRA LAS CUATRO COMPARACIONES
+           PROCESO-INTERACTIVO.
             DISPLAY "iNGRESE PRIMER NUMERO"
             ACCEPT A.
             DISPLAY "INGRESE SEGUNDO NUMERO"
             ACCEPT B.
             DISPLAY "INGRESE TERCER NUMERO"
             ACCEPT C.
+            DISPLAY "INGRESE TOLERANCIA (EJ: 0.01, 0 PARA EXACTA): "
+            ACCEPT TOLERANCIA.
+            MOVE A TO A-EDIT
             DISPLAY " "
-            DISPLAY "A= "A " - B= "B " - C= "C.
+            DISPLAY "A= "A-EDIT " - B= "B " - C= "C.
+
+           PERFORM COMPARA-TOLERANCIA.
+
       *CONDICION AND
-           IF (A=B) AND (B=C)
+           IF A-B-COINCIDEN AND B-C-COINCIDEN
                DISPLAY "A, B Y C SON IGUALES"
            ELSE
                DISPLAY "A, B Y C SON DIFERENTES"
@@ -37,12 +110,160 @@
                DISPLAY "A O B NO SON MAYORES QUE C"
            END-IF.
       *CONDICION OR NOT
-           IF (A=B) OR NOT (B=C)
+           IF A-B-COINCIDEN OR NOT B-C-COINCIDEN
                DISPLAY "A Y B SON IGUALES PERO B Y C SON DIFERENTES"
            ELSE
                DISPLAY "A Y B SON DIFERENTES O B Y C SON IGUALES"
            END-IF.
+      *CONDICION XOR (EXCLUSIVA): EXACTAMENTE UNO DE A/B COINCIDE CON C
+           IF (A-C-COINCIDEN AND NOT B-C-COINCIDEN)
+                   OR (NOT A-C-COINCIDEN AND B-C-COINCIDEN)
+               DISPLAY "EXACTAMENTE UNO DE A O B COINCIDE CON C"
+           ELSE
+               DISPLAY "O COINCIDEN AMBOS CON C, O NINGUNO"
+           END-IF.
 
+           PERFORM REPORTA-COINCIDENCIA.
 
-            STOP RUN.
+      *COMPARA A CONTRA B Y C, Y B CONTRA C, MARCANDO CADA PAR COMO
+      *COINCIDENTE CUANDO LA DIFERENCIA NO SUPERA TOLERANCIA
+           COMPARA-TOLERANCIA.
+               COMPUTE DIFERENCIA = A - B
+               IF FUNCTION ABS(DIFERENCIA) <= TOLERANCIA
+                   MOVE "Y" TO SW-A-B
+               ELSE
+                   MOVE "N" TO SW-A-B
+               END-IF
+               COMPUTE DIFERENCIA = B - C
+               IF FUNCTION ABS(DIFERENCIA) <= TOLERANCIA
+                   MOVE "Y" TO SW-B-C
+               ELSE
+                   MOVE "N" TO SW-B-C
+               END-IF
+               COMPUTE DIFERENCIA = A - C
+               IF FUNCTION ABS(DIFERENCIA) <= TOLERANCIA
+                   MOVE "Y" TO SW-A-C
+               ELSE
+                   MOVE "N" TO SW-A-C
+               END-IF.
+
+      *CLASIFICA A, B Y C EN COINCIDENCIA TOTAL (LOS TRES IGUALES),
+      *PARCIAL (SOLO DOS IGUALES) O SIN COINCIDENCIA, DENTRO DE
+      *TOLERANCIA
+           REPORTA-COINCIDENCIA.
+               EVALUATE TRUE
+                   WHEN A-B-COINCIDEN AND B-C-COINCIDEN
+                       DISPLAY "COINCIDENCIA TOTAL: A, B Y C COINCIDEN"
+                   WHEN A-B-COINCIDEN OR A-C-COINCIDEN OR B-C-COINCIDEN
+                       DISPLAY "COINCIDENCIA PARCIAL: SOLO DOS DE LOS "
+                           "TRES VALORES COINCIDEN"
+                   WHEN OTHER
+                       DISPLAY "SIN COINCIDENCIA: A, B Y C SON "
+                           "DISTINTOS ENTRE SI"
+               END-EVALUATE.
+
+      *CORRE LAS CUATRO COMPARACIONES (AND, OR, OR NOT, XOR) CONTRA UN
+      *JUEGO DE CASOS FIJO CON RESULTADOS CONOCIDOS, E INFORMA CUALQUIER
+      *DISCREPANCIA SIN NECESIDAD DE RE-DIGITAR VALORES DE PRUEBA
+           EJECUTA-AUTOTEST.
+               PERFORM CARGA-CASOS-PRUEBA
+               MOVE 0 TO TEST-FALLAS
+               PERFORM EVALUA-CASO THRU EVALUA-CASO-EXIT
+                   VARYING TI FROM 1 BY 1 UNTIL TI > 4
+
+               IF TEST-FALLAS = 0
+                   DISPLAY "AUTOTEST: LOS 4 CASOS PASARON"
+               ELSE
+                   DISPLAY "AUTOTEST: " TEST-FALLAS " CASO(S) FALLARON"
+               END-IF.
+
+      *CARGA EL JUEGO DE CASOS DE PRUEBA CON SUS RESULTADOS ESPERADOS
+      *PARA LAS CUATRO COMPARACIONES LOGICAS
+           CARGA-CASOS-PRUEBA.
+      *CASO 1: LOS TRES VALORES IGUALES
+               MOVE 10.00 TO TEST-A(1)
+               MOVE 10.00 TO TEST-B(1)
+               MOVE 10.00 TO TEST-C(1)
+               MOVE "Y" TO TEST-ESP-AND(1)
+               MOVE "N" TO TEST-ESP-OR(1)
+               MOVE "Y" TO TEST-ESP-ORN(1)
+               MOVE "N" TO TEST-ESP-XOR(1)
+      *CASO 2: A COINCIDE CON C, B NO (COINCIDENCIA PARCIAL, XOR)
+               MOVE 10.00 TO TEST-A(2)
+               MOVE 20.00 TO TEST-B(2)
+               MOVE 10.00 TO TEST-C(2)
+               MOVE "N" TO TEST-ESP-AND(2)
+               MOVE "Y" TO TEST-ESP-OR(2)
+               MOVE "Y" TO TEST-ESP-ORN(2)
+               MOVE "Y" TO TEST-ESP-XOR(2)
+      *CASO 3: LOS TRES VALORES DISTINTOS, SIN COINCIDENCIA
+               MOVE 10.00 TO TEST-A(3)
+               MOVE 20.00 TO TEST-B(3)
+               MOVE 30.00 TO TEST-C(3)
+               MOVE "N" TO TEST-ESP-AND(3)
+               MOVE "N" TO TEST-ESP-OR(3)
+               MOVE "Y" TO TEST-ESP-ORN(3)
+               MOVE "N" TO TEST-ESP-XOR(3)
+      *CASO 4: A Y B COINCIDEN ENTRE SI, NINGUNO CON C
+               MOVE 10.00 TO TEST-A(4)
+               MOVE 10.00 TO TEST-B(4)
+               MOVE 30.00 TO TEST-C(4)
+               MOVE "N" TO TEST-ESP-AND(4)
+               MOVE "N" TO TEST-ESP-OR(4)
+               MOVE "Y" TO TEST-ESP-ORN(4)
+               MOVE "N" TO TEST-ESP-XOR(4).
+
+      *EVALUA EL CASO DE PRUEBA TI: CORRE LAS CUATRO COMPARACIONES Y
+      *LAS CONTRASTA CONTRA LOS RESULTADOS ESPERADOS
+           EVALUA-CASO.
+               MOVE TEST-A(TI) TO A
+               MOVE TEST-B(TI) TO B
+               MOVE TEST-C(TI) TO C
+               MOVE 0.01 TO TOLERANCIA
+
+               PERFORM COMPARA-TOLERANCIA
+
+               IF A-B-COINCIDEN AND B-C-COINCIDEN
+                   MOVE "Y" TO RES-AND
+               ELSE
+                   MOVE "N" TO RES-AND
+               END-IF
+
+               IF (A>B) OR (B>C)
+                   MOVE "Y" TO RES-OR
+               ELSE
+                   MOVE "N" TO RES-OR
+               END-IF
+
+               IF A-B-COINCIDEN OR NOT B-C-COINCIDEN
+                   MOVE "Y" TO RES-ORN
+               ELSE
+                   MOVE "N" TO RES-ORN
+               END-IF
+
+               IF (A-C-COINCIDEN AND NOT B-C-COINCIDEN)
+                       OR (NOT A-C-COINCIDEN AND B-C-COINCIDEN)
+                   MOVE "Y" TO RES-XOR
+               ELSE
+                   MOVE "N" TO RES-XOR
+               END-IF
+
+               IF RES-AND NOT = TEST-ESP-AND(TI)
+                   DISPLAY "CASO " TI ": FALLO EN AND"
+                   ADD 1 TO TEST-FALLAS
+               END-IF
+               IF RES-OR NOT = TEST-ESP-OR(TI)
+                   DISPLAY "CASO " TI ": FALLO EN OR"
+                   ADD 1 TO TEST-FALLAS
+               END-IF
+               IF RES-ORN NOT = TEST-ESP-ORN(TI)
+                   DISPLAY "CASO " TI ": FALLO EN OR NOT"
+                   ADD 1 TO TEST-FALLAS
+               END-IF
+               IF RES-XOR NOT = TEST-ESP-XOR(TI)
+                   DISPLAY "CASO " TI ": FALLO EN XOR"
+                   ADD 1 TO TEST-FALLAS
+               END-IF.
+           EVALUA-CASO-EXIT.
+               EXIT.
        END PROGRAM OPERADORES-LOGICOS.
