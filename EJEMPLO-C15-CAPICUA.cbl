@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  The I/J convergence loop that decides whether the
+      *             table is capicua moved out into a reusable CAPICUA
+      *             subprogram, so the same check can be CALLed against
+      *             any in-memory table, not just this one, interactive
+      *             run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,11 +17,11 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
            77 I PIC 9(2).
-           77 J PIC 9(2).
            77 ET PIC 9(2).
+           77 CAPICUA-FLAG PIC X.
+               88 ES-CAPICUA VALUE "Y".
            01 TABLA.
-               05 ELEMENTOS OCCURS 100 TIMES.
-               10 ELEMENTO PIC 9(2).
+               COPY CAPTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "INGRESE CANTIDAD DE ELEMENTOS DE LA TABLA:"
@@ -25,21 +32,13 @@
                ACCEPT ELEMENTO(I)
             END-PERFORM
 
-            MOVE 1 TO I
-            MOVE ET TO J
-
-      *COMPARO EL PRIMER Y ULTIMO HASTA Q EL INDICE I SEA MAYOR Q J
-            PERFORM UNTIL I > J
-               IF ELEMENTOS(I) = ELEMENTOS(J) THEN
-                   ADD 1 TO I
-                   SUBTRACT 1 FROM J
-                   ELSE
-                       DISPLAY "LA TABLA NO ES CAPICUA"
-                       STOP RUN
-               END-IF
-            END-PERFORM
+            CALL "CAPICUA" USING TABLA ET CAPICUA-FLAG
 
-            DISPLAY "LA TABLA ES CAPICUA"
+            IF ES-CAPICUA
+                DISPLAY "LA TABLA ES CAPICUA"
+            ELSE
+                DISPLAY "LA TABLA NO ES CAPICUA"
+            END-IF
 
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
