@@ -3,6 +3,11 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  MES = 2 (FEBRERO) now asks for the ANIO and calls
+      *             BISLEAP to decide between 28 and 29 days instead of
+      *             falling through the plain odd/even rule.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -12,10 +17,24 @@
            77 MES  PIC 9(2).
            77 RESTO PIC 9(2).
            77 COCIENTE PIC 9(2).
+           77 ANIO PIC 9(4).
+           77 BISIESTO-FLAG PIC X VALUE "N".
+               88 ES-BISIESTO VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "INGRESE EL NUMERO DEL MES"
             ACCEPT MES.
+            IF MES = 2
+                DISPLAY "INGRESE EL AÑO"
+                ACCEPT ANIO
+                CALL "BISLEAP" USING ANIO BISIESTO-FLAG
+                IF ES-BISIESTO
+                    DISPLAY "MES ",MES," TIENE 29 DIAS"
+                ELSE
+                    DISPLAY "MES ",MES," TIENE 28 DIAS"
+                END-IF
+                GO TO FIN-PROGRAMA.
+
             DIVIDE MES BY 2 GIVING COCIENTE REMAINDER RESTO.
             IF (MES >=1 AND MES<=7)
                 IF (RESTO = 0)
@@ -29,6 +48,8 @@
                     ELSE
                         DISPLAY "MES ",MES," TIENE 31 DIAS"
                 END-IF
-            END-IF
+            END-IF.
+
+           FIN-PROGRAMA.
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
