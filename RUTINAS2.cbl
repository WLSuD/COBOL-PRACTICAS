@@ -3,6 +3,19 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added CALCULA-ESTADISTICAS, which computes and
+      *             displays the AVERAGE, MIN, and MAX of the element
+      *             array alongside the existing element listing.
+      * 2026-08-09  NR now controls how many of the 100 available
+      *             elements are used, entered and displayed via a
+      *             loop, instead of the array being tied to exactly
+      *             5 hardcoded values.
+      * 2026-08-09  Guarded CALCULA-ESTADISTICAS with an NR = 0 check,
+      *             same as RUTINAS3's CALCULA-PROMEDIO - NR is now
+      *             operator-entered, and a zero count was dividing by
+      *             zero and seeding MIN/MAX off ELEMENT(1) unset.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINA-PROMEDIO.
@@ -10,23 +23,59 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
            01 MY-ARRAY.
-           02 MY-ELEMENTS OCCURS 5 TIMES.
+           02 MY-ELEMENTS OCCURS 100 TIMES.
            03 ELEMENT PIC 9(2).
+
+           77 NR PIC 9(3) VALUE 5.
+           77 I PIC 9(3).
+           77 SUMA-ELEMENTOS PIC 9(4) VALUE 0.
+           77 PROMEDIO PIC 9(3)V99 VALUE 0.
+           77 PROMEDIO-EDIT PIC ZZ9.99.
+           77 VALOR-MIN PIC 9(2).
+           77 VALOR-MAX PIC 9(2).
        PROCEDURE DIVISION.
-           MOVE 10 TO ELEMENT(1)
-           MOVE 60 TO ELEMENT(2)
-           MOVE 90 TO ELEMENT(3)
-           MOVE 80 TO ELEMENT(4)
-           MOVE 50 TO ELEMENT(5)
+           DISPLAY "INGRESE EL NUMERO DE ELEMENTOS (MAX 100): "
+           ACCEPT NR
+           PERFORM INGRESA-ELEMENTOS
 
            DISPLAY "ARRAY ELEMENTOS: "
            PERFORM DISPLAY-ELEMENTOS
+           IF NR = 0
+               DISPLAY "NO HAY ELEMENTOS PARA CALCULAR ESTADISTICAS"
+           ELSE
+               PERFORM CALCULA-ESTADISTICAS
+               MOVE PROMEDIO TO PROMEDIO-EDIT
+               DISPLAY "PROMEDIO: "PROMEDIO-EDIT
+               DISPLAY "MINIMO  : "VALOR-MIN
+               DISPLAY "MAXIMO  : "VALOR-MAX
+           END-IF
 
             STOP RUN.
 
+      *SOLICITA LOS NR ELEMENTOS AL USUARIO
+           INGRESA-ELEMENTOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+               DISPLAY "INGRESE EL ELEMENTO " I ": "
+               ACCEPT ELEMENT(I)
+           END-PERFORM.
+
            DISPLAY-ELEMENTOS.
-           DISPLAY "ELEMENTO 1: "ELEMENT(1)
-           DISPLAY "ELEMENTO 2: "ELEMENT(2)
-           DISPLAY "ELEMENTO 3: "ELEMENT(3)
-           DISPLAY "ELEMENTO 4: "ELEMENT(4)
-           DISPLAY "ELEMENTO 5: "ELEMENT(5).
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+               DISPLAY "ELEMENTO " I ": "ELEMENT(I)
+           END-PERFORM.
+
+      *CALCULA EL PROMEDIO, MINIMO Y MAXIMO DE LOS NR ELEMENTOS
+           CALCULA-ESTADISTICAS.
+           MOVE 0 TO SUMA-ELEMENTOS
+           MOVE ELEMENT(1) TO VALOR-MIN
+           MOVE ELEMENT(1) TO VALOR-MAX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
+               ADD ELEMENT(I) TO SUMA-ELEMENTOS
+               IF ELEMENT(I) < VALOR-MIN
+                   MOVE ELEMENT(I) TO VALOR-MIN
+               END-IF
+               IF ELEMENT(I) > VALOR-MAX
+                   MOVE ELEMENT(I) TO VALOR-MAX
+               END-IF
+           END-PERFORM
+           DIVIDE SUMA-ELEMENTOS BY NR GIVING PROMEDIO ROUNDED.
