@@ -3,17 +3,119 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  DIVIDE and COMPUTE both abended on a zero var2. Both
+      *             are now guarded with ON SIZE ERROR: a zero entry
+      *             displays a message and reprompts for var2 instead
+      *             of crashing the run.
+      * 2026-08-09  Added a batch mode that reads VAR1/VAR2 pairs from
+      *             VARPAR.DAT, runs the same ADD/SUBTRACT/MULTIPLY/
+      *             DIVIDE/COMPUTE sequence on each pair, and writes all
+      *             five results per pair to VARPAR.RPT. A pair whose
+      *             VAR2 is zero is logged as N/A on DIVIDE/COMPUTE and
+      *             the batch moves on to the next pair, since there is
+      *             no operator to reprompt in an unattended run.
+      * 2026-08-09  The interactive path now also reports var1 as a
+      *             percentage of var2, and folds resu into a running
+      *             average carried across runs in MATAVG.DAT.
+      * 2026-08-09  A zero var2 - whether reprompted interactively in
+      *             DIVIDE-SEGURA or hit as N/A in a batch pair - is now
+      *             also appended to the shared ERRORES.LOG.
+      * 2026-08-09  COMPUTE-SEGURO and PROCESA-PAR-LOTE's COMPUTE branch
+      *             now log to ERRORES.LOG the same way their DIVIDE
+      *             counterparts already do - a zero var2 rejected by
+      *             COMPUTE was not being recorded.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES-MAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VARPAR-FILE ASSIGN TO "VARPAR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VARPAR-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "VARPAR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATAVG-FILE ASSIGN TO "MATAVG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MATAVG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  VARPAR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VARPAR-REC.
+           COPY VARPAR.
+
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RPT PIC X(80).
+
+       FD  MATAVG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MATAVG-REC.
+           COPY MATAVG.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
              01 var1 PICTURE 9(4).
              01 var2 PICTURE 9(4).
              01 resu PICTURE 9(4).
+             77 SW-DIV-OK PICTURE X VALUE "N".
+                88 DIV-OK VALUE "Y".
+             77 SW-COMP-OK PICTURE X VALUE "N".
+                88 COMP-OK VALUE "Y".
+
+             77 MODO PICTURE X VALUE "1".
+                88 MODO-UNICO VALUE "1".
+                88 MODO-LOTE VALUE "2".
+             77 VARPAR-STATUS PICTURE XX.
+                88 VARPAR-OK VALUE "00".
+                88 VARPAR-NEW-FILE VALUE "35".
+             77 VARPAR-EOF-SW PICTURE X VALUE "N".
+                88 VARPAR-EOF VALUE "Y".
+             77 RESU-SUMA PICTURE 9(4).
+             77 RESU-RESTA PICTURE 9(4).
+             77 RESU-MULT PICTURE 9(4).
+             77 RESU-DIV PICTURE X(4).
+             77 RESU-COMP PICTURE X(4).
+             77 CNT-PARES PICTURE 9(4) VALUE 0.
+
+             77 PORCENTAJE PICTURE 9(4)V99 VALUE 0.
+             77 PORCENTAJE-EDIT PICTURE ZZZ9.99.
+             77 MATAVG-STATUS PICTURE XX.
+                88 MATAVG-NEW-FILE VALUE "35".
+             77 PROMEDIO-CORRIDO PICTURE S9(4)V99 VALUE 0.
+             77 PROMEDIO-CORRIDO-EDIT PICTURE -ZZZ9.99.
+
+             77 ERR-LOG-STATUS PICTURE XX.
+                88 ERR-LOG-NEW-FILE VALUE "35".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "1. PROCESAR UN PAR (INTERACTIVO)"
+            DISPLAY "2. PROCESAR ARCHIVO DE PARES (LOTE)"
+            DISPLAY "ELIJA UNA OPCION: "
+            ACCEPT MODO.
+
+            EVALUATE TRUE
+                WHEN MODO-LOTE
+                    PERFORM PROCESO-LOTE
+                WHEN OTHER
+                    PERFORM LEE-PROMEDIO-CORRIDO
+                    PERFORM PROCESO-UNICO
+            END-EVALUATE.
+
+            STOP RUN.
+
+      *PROCESA UN UNICO PAR VAR1/VAR2 INGRESADO POR TECLADO
+           PROCESO-UNICO.
             DISPLAY "Ingrese la variable 1".
             ACCEPT var1.
             DISPLAY "La variable 1 es: ", var1.
@@ -28,12 +130,165 @@
             DISPLAY "La resta de las variables es: ",resu.
             MULTIPLY var1 BY var2 GIVING resu.
             DISPLAY "La multiplicacion de las variables es: ", resu.
-            DIVIDE var1 BY var2 GIVING resu.
-            DISPLAY "La division de las variables es: ", resu.
-            COMPUTE resu = (var1+var2)/var2.
-            DISPLAY "El resultado de la operacione es: ", resu.
+            PERFORM DIVIDE-SEGURA.
+            PERFORM COMPUTE-SEGURO.
             IF resu >9 DISPLAY "El resultado mayor de 9"
                 ELSE
                     DISPLAY "El resultado menor de 9".
-            STOP RUN.
+            PERFORM CALCULA-PORCENTAJE.
+            PERFORM ACTUALIZA-PROMEDIO-CORRIDO.
+
+      *DIVIDE VAR1 ENTRE VAR2, REPIDIENDO VAR2 SI LLEGA EN CERO EN
+      *LUGAR DE ABORTAR LA CORRIDA
+           DIVIDE-SEGURA.
+               PERFORM UNTIL DIV-OK
+                   DIVIDE var1 BY var2 GIVING resu
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: DIVISION POR CERO"
+                           MOVE var2 TO ERR-VALOR
+                           PERFORM GRABA-ERROR
+                           DISPLAY "INGRESE NUEVAMENTE LA VARIABLE 2"
+                           ACCEPT var2
+                       NOT ON SIZE ERROR
+                           DISPLAY "La division de las variables es: ",
+                               resu
+                           SET DIV-OK TO TRUE
+                   END-DIVIDE
+               END-PERFORM.
+
+      *DEJA CONSTANCIA DE UN VAR2 EN CERO EN EL LOG COMPARTIDO
+      *ERRORES.LOG
+           GRABA-ERROR.
+               OPEN EXTEND ERROR-LOG-FILE
+               IF ERR-LOG-NEW-FILE
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF
+               MOVE "OPERACIONES-MAT" TO ERR-PROGRAMA
+               ACCEPT ERR-FECHA FROM DATE YYYYMMDD
+               ACCEPT ERR-HORA FROM TIME
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE.
+
+      *CALCULA (VAR1+VAR2)/VAR2, REPIDIENDO VAR2 SI LLEGA EN CERO EN
+      *LUGAR DE ABORTAR LA CORRIDA
+           COMPUTE-SEGURO.
+               PERFORM UNTIL COMP-OK
+                   COMPUTE resu = (var1+var2)/var2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: DIVISION POR CERO"
+                           DISPLAY "INGRESE NUEVAMENTE LA VARIABLE 2"
+                           MOVE var2 TO ERR-VALOR
+                           PERFORM GRABA-ERROR
+                           ACCEPT var2
+                       NOT ON SIZE ERROR
+                           DISPLAY "El resultado de la operacione es: ",
+                               resu
+                           SET COMP-OK TO TRUE
+                   END-COMPUTE
+               END-PERFORM.
+
+      *CALCULA VAR1 COMO PORCENTAJE DE VAR2, REPIDIENDO VAR2 SI LLEGA
+      *EN CERO
+           CALCULA-PORCENTAJE.
+               IF var2 = 0
+                   DISPLAY "ERROR: NO SE PUEDE CALCULAR PORCENTAJE ",
+                       "CON VARIABLE 2 EN CERO"
+               ELSE
+                   COMPUTE PORCENTAJE ROUNDED = (var1 / var2) * 100
+                   MOVE PORCENTAJE TO PORCENTAJE-EDIT
+                   DISPLAY "LA VARIABLE 1 ES EL ", PORCENTAJE-EDIT,
+                       " % DE LA VARIABLE 2"
+               END-IF.
+
+      *LEE EL PROMEDIO CORRIDO EXISTENTE DE MATAVG.DAT, O LO INICIA EN
+      *CERO SI EL ARCHIVO AUN NO EXISTE
+           LEE-PROMEDIO-CORRIDO.
+               MOVE 0 TO MATAVG-TOTAL
+               MOVE 0 TO MATAVG-CONTADOR
+               OPEN INPUT MATAVG-FILE
+               IF MATAVG-NEW-FILE
+                   DISPLAY "NO EXISTE MATAVG.DAT, INICIANDO EN CERO"
+               ELSE
+                   READ MATAVG-FILE
+               END-IF
+               CLOSE MATAVG-FILE.
+
+      *AGREGA EL ULTIMO RESU AL TOTAL CORRIDO, RECALCULA EL PROMEDIO
+      *Y REESCRIBE MATAVG.DAT
+           ACTUALIZA-PROMEDIO-CORRIDO.
+               ADD resu TO MATAVG-TOTAL
+               ADD 1 TO MATAVG-CONTADOR
+               COMPUTE PROMEDIO-CORRIDO ROUNDED =
+                   MATAVG-TOTAL / MATAVG-CONTADOR
+               MOVE PROMEDIO-CORRIDO TO PROMEDIO-CORRIDO-EDIT
+               DISPLAY "PROMEDIO CORRIDO (" MATAVG-CONTADOR
+                   " CORRIDAS): " PROMEDIO-CORRIDO-EDIT
+               OPEN OUTPUT MATAVG-FILE
+               WRITE MATAVG-REC
+               CLOSE MATAVG-FILE.
+
+      *LEE VARPAR.DAT Y CALCULA LOS CINCO RESULTADOS DE CADA PAR,
+      *ESCRIBIENDOLOS A VARPAR.RPT
+           PROCESO-LOTE.
+               OPEN INPUT VARPAR-FILE
+               IF VARPAR-NEW-FILE
+                   DISPLAY "NO EXISTE VARPAR.DAT"
+               ELSE
+                   OPEN OUTPUT REPORTE-FILE
+                   PERFORM LEE-VARPAR
+                   PERFORM UNTIL VARPAR-EOF
+                       PERFORM PROCESA-PAR-LOTE
+                       PERFORM LEE-VARPAR
+                   END-PERFORM
+                   CLOSE REPORTE-FILE
+                   DISPLAY "PARES PROCESADOS: " CNT-PARES
+                   DISPLAY "RESULTADOS ESCRITOS EN VARPAR.RPT"
+               END-IF
+               CLOSE VARPAR-FILE.
+
+      *LEE EL SIGUIENTE PAR DE VARPAR.DAT
+           LEE-VARPAR.
+               READ VARPAR-FILE
+                   AT END
+                       SET VARPAR-EOF TO TRUE
+               END-READ.
+
+      *CALCULA SUMA, RESTA, MULTIPLICACION, DIVISION Y LA COMPUTE
+      *SOBRE UN PAR LEIDO DE VARPAR.DAT Y LO ESCRIBE A VARPAR.RPT
+           PROCESA-PAR-LOTE.
+               ADD 1 TO CNT-PARES
+               MOVE VARPAR-VAR1 TO var1
+               MOVE VARPAR-VAR2 TO var2
+
+               ADD var1, var2 GIVING RESU-SUMA
+               SUBTRACT var2 FROM var1 GIVING RESU-RESTA
+               MULTIPLY var1 BY var2 GIVING RESU-MULT
+
+               DIVIDE var1 BY var2 GIVING resu
+                   ON SIZE ERROR
+                       MOVE "N/A " TO RESU-DIV
+                       MOVE var2 TO ERR-VALOR
+                       PERFORM GRABA-ERROR
+                   NOT ON SIZE ERROR
+                       MOVE resu TO RESU-DIV
+               END-DIVIDE
+
+               COMPUTE resu = (var1+var2)/var2
+                   ON SIZE ERROR
+                       MOVE "N/A " TO RESU-COMP
+                       MOVE var2 TO ERR-VALOR
+                       PERFORM GRABA-ERROR
+                   NOT ON SIZE ERROR
+                       MOVE resu TO RESU-COMP
+               END-COMPUTE
+
+               MOVE SPACES TO LINEA-RPT
+               STRING "VAR1=" VARPAR-VAR1 " VAR2=" VARPAR-VAR2
+                   " SUMA=" RESU-SUMA " RESTA=" RESU-RESTA
+                   " MULT=" RESU-MULT " DIV=" RESU-DIV
+                   " COMP=" RESU-COMP
+                   DELIMITED BY SIZE INTO LINEA-RPT
+               WRITE LINEA-RPT.
        END PROGRAM OPERACIONES-MAT.
