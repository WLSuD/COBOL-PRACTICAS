@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly extract of CLIENTE status changes into or out
+      *          of MOROSO/SUSPENDIDO, fed to the collections system.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTE-EXTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-FILE ASSIGN TO "CLIAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
+           SELECT EXTRACTO-FILE ASSIGN TO "COBRANZA.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDITORIA-REC.
+           COPY CLIAUD.
+
+       FD  EXTRACTO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACTO-REC.
+           COPY COBEXT.
+
+       WORKING-STORAGE SECTION.
+           77 AUDITORIA-STATUS  PIC X(2) VALUE "00".
+               88 AUDITORIA-NEW-FILE  VALUE "35".
+           77 AUDITORIA-EOF-SW  PIC X VALUE "N".
+               88 AUDITORIA-EOF        VALUE "Y".
+           77 SW-ARCHIVO-EXISTE PIC X VALUE "Y".
+               88 ARCHIVO-EXISTE       VALUE "Y".
+
+           77 FECHA-PROCESO     PIC 9(8).
+           77 CNT-LEIDOS        PIC 9(6) VALUE 0.
+           77 CNT-EXTRAIDOS     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT FECHA-PROCESO FROM DATE YYYYMMDD
+
+            PERFORM ABRIR-ARCHIVOS
+            IF ARCHIVO-EXISTE
+                PERFORM LEER-AUDITORIA
+                PERFORM UNTIL AUDITORIA-EOF
+                    ADD 1 TO CNT-LEIDOS
+                    PERFORM EVALUA-TRANSICION
+                    PERFORM LEER-AUDITORIA
+                END-PERFORM
+            ELSE
+                DISPLAY "NO EXISTE CLIAUD.DAT, NADA QUE EXTRAER"
+            END-IF
+            PERFORM CERRAR-ARCHIVOS
+
+            DISPLAY CNT-EXTRAIDOS
+                " CLIENTES EXTRAIDOS PARA COBRANZA DE " CNT-LEIDOS
+                " MOVIMIENTOS DEL " FECHA-PROCESO
+
+            STOP RUN.
+
+      *ABRE LA AUDITORIA EN LECTURA Y, SI EXISTE, EL ARCHIVO DE SALIDA
+      *PARA COBRANZA
+           ABRIR-ARCHIVOS.
+               OPEN INPUT AUDITORIA-FILE
+               IF AUDITORIA-NEW-FILE
+                   MOVE "N" TO SW-ARCHIVO-EXISTE
+               ELSE
+                   OPEN OUTPUT EXTRACTO-FILE
+               END-IF.
+
+      *LEE EL SIGUIENTE MOVIMIENTO DE LA AUDITORIA
+           LEER-AUDITORIA.
+               READ AUDITORIA-FILE
+                   AT END SET AUDITORIA-EOF TO TRUE
+               END-READ.
+
+      *SI EL MOVIMIENTO ES DEL DIA PROCESADO Y ENTRA, SALE O SE MUEVE
+      *ENTRE MOROSO Y SUSPENDIDO, LO ESCRIBE EN EL EXTRACTO DE COBRANZA
+           EVALUA-TRANSICION.
+               IF AUD-FECHA = FECHA-PROCESO
+                   IF (AUD-ESTADO-ANTERIOR = 3 OR
+                       AUD-ESTADO-ANTERIOR = 4)
+                       OR (AUD-ESTADO-NUEVO = 3 OR
+                           AUD-ESTADO-NUEVO = 4)
+                       MOVE AUD-CLIENTE-ID TO COBEXT-CLIENTE-ID
+                       MOVE AUD-ESTADO-ANTERIOR TO
+                           COBEXT-ESTADO-ANTERIOR
+                       MOVE AUD-ESTADO-NUEVO TO COBEXT-ESTADO-NUEVO
+                       MOVE AUD-FECHA TO COBEXT-FECHA
+                       MOVE AUD-HORA TO COBEXT-HORA
+                       WRITE EXTRACTO-REC
+                       ADD 1 TO CNT-EXTRAIDOS
+                   END-IF
+               END-IF.
+
+      *CIERRA LA AUDITORIA Y, SI SE ABRIO, EL EXTRACTO DE COBRANZA
+           CERRAR-ARCHIVOS.
+               CLOSE AUDITORIA-FILE
+               IF ARCHIVO-EXISTE
+                   CLOSE EXTRACTO-FILE
+               END-IF.
+
+       END PROGRAM CLIENTE-EXTR.
