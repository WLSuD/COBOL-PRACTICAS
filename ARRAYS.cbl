@@ -3,31 +3,161 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  NUMEROS table is now loaded from the NUMEROS.DAT
+      *             reference file at startup instead of five hardcoded
+      *             MOVE statements, so the code table can grow without
+      *             a recompile.
+      * 2026-08-09  REINICIO now gives up after 5 bad indexes instead of
+      *             looping forever, logging every failed attempt to
+      *             ERRORES.LOG on the way out.
+      * 2026-08-09  NUMEROS is now a 500-entry, ascending-key table
+      *             sorted after loading, and REINICIO looks up a code
+      *             by value with SEARCH ALL (binary search) instead of
+      *             indexing by position, so the lookup stays fast as
+      *             the reference table grows.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAYS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NUMEROS-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
+
+           SELECT WORK-FILE ASSIGN TO "ARRWORK.TMP".
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMEROS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NUMERO-REC.
+           COPY NUMTAB.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC.
+           COPY ERRLOG.
+
+       SD  WORK-FILE.
+       01  WORK-REC.
+           05 WORK-NUMERO             PIC 9(2).
+
        WORKING-STORAGE SECTION.
-           77 I PIC 9 VALUE 0.
-           01 NUMEROS OCCURS 5 TIMES.
-           02 NUMERO PIC 9(2).
+           77 J PIC 9(3) VALUE 0.
+           77 COD-BUSCADO PIC 9(2) VALUE 0.
+           01 NUMEROS-TABLA.
+               05 NUMEROS OCCURS 1 TO 500 TIMES
+                   DEPENDING ON NUMEROS-CNT
+                   ASCENDING KEY IS NUMERO
+                   INDEXED BY NX.
+                   10 NUMERO PIC 9(2).
+
+           77 NUMEROS-CNT    PIC 9(3) VALUE 0.
+           77 NUMEROS-STATUS PIC X(2) VALUE "00".
+           77 NUMEROS-EOF-SW    PIC X VALUE "N".
+               88 EOF-NUMEROS       VALUE "Y".
+           77 WORK-EOF-SW    PIC X VALUE "N".
+               88 WORK-EOF          VALUE "Y".
+
+           77 POS-ENCONTRADA PIC 9(3) VALUE 0.
+
+           77 INTENTOS       PIC 9 VALUE 0.
+           77 MAX-INTENTOS   PIC 9 VALUE 5.
+
+           77 ERR-LOG-STATUS PIC X(2) VALUE "00".
+               88 ERR-LOG-NEW-FILE  VALUE "35".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *ASIGANACION DE LOS VALORES A CADA ELEMENTO DEL ARRAY
-           MOVE 10 TO NUMERO(1).
-           MOVE 50 TO NUMERO(2).
-           MOVE 52 TO NUMERO(3).
-           MOVE 84 TO NUMERO(4).
-           MOVE 54 TO NUMERO(5).
+           PERFORM CARGA-NUMEROS.
+           PERFORM ORDENA-NUMEROS.
+
       *BEGIN E SUNA ETIQUETA PARA RETORNAR Y REINICIAR PROCESO
            REINICIO.
-               DISPLAY "INGRESE UN INDICE ENTRE EL 1-5"
-               ACCEPT I.
-               IF I>0 AND I<6
-                   DISPLAY "EL NUMERO EN EL INDICE "I " ES " NUMEROS(I)
-                   ELSE
-                       DISPLAY "INDICE ERRONEO"
-                       GO TO REINICIO.
+               DISPLAY "INGRESE UN CODIGO A BUSCAR"
+               ACCEPT COD-BUSCADO.
+               SET NX TO 1
+               SEARCH ALL NUMEROS
+                   AT END
+                       DISPLAY "CODIGO NO ENCONTRADO"
+                       ADD 1 TO INTENTOS
+                       PERFORM GRABA-INTENTO-FALLIDO
+                       IF INTENTOS >= MAX-INTENTOS
+                           DISPLAY "DEMASIADOS INTENTOS FALLIDOS, "
+                               "SALIENDO"
+                           GO TO FIN-PROGRAMA
+                       ELSE
+                           GO TO REINICIO
+                   WHEN NUMERO(NX) = COD-BUSCADO
+                       SET POS-ENCONTRADA TO NX
+                       DISPLAY "EL CODIGO " COD-BUSCADO
+                           " ESTA EN LA POSICION " POS-ENCONTRADA
+               END-SEARCH.
+
+           FIN-PROGRAMA.
             STOP RUN.
+
+      *CARGA LA TABLA NUMEROS DESDE EL ARCHIVO DE REFERENCIA
+           CARGA-NUMEROS.
+               OPEN INPUT NUMEROS-FILE
+               MOVE 0 TO J
+               PERFORM UNTIL EOF-NUMEROS OR J = 500
+                   READ NUMEROS-FILE
+                       AT END SET EOF-NUMEROS TO TRUE
+                       NOT AT END
+                           ADD 1 TO J
+                           MOVE NUMERO-REF TO NUMERO(J)
+                   END-READ
+               END-PERFORM
+               CLOSE NUMEROS-FILE
+               MOVE J TO NUMEROS-CNT.
+
+      *ORDENA LOS NUMEROS-CNT CODIGOS CARGADOS EN ORDEN ASCENDENTE PARA
+      *QUE SEARCH ALL PUEDA HACER BUSQUEDA BINARIA SOBRE ELLOS
+           ORDENA-NUMEROS.
+               SORT WORK-FILE ON ASCENDING KEY WORK-NUMERO
+                   INPUT PROCEDURE IS CARGA-WORK
+                   OUTPUT PROCEDURE IS DESCARGA-WORK.
+
+      *ENTREGA AL SORT LOS CODIGOS ACTUALMENTE CARGADOS
+           CARGA-WORK.
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUMEROS-CNT
+                   MOVE NUMERO(J) TO WORK-NUMERO
+                   RELEASE WORK-REC
+               END-PERFORM.
+
+      *RECUPERA LOS CODIGOS YA ORDENADOS DE VUELTA A LA TABLA
+           DESCARGA-WORK.
+               MOVE 0 TO J
+               MOVE "N" TO WORK-EOF-SW
+               PERFORM UNTIL WORK-EOF
+                   RETURN WORK-FILE
+                       AT END
+                           SET WORK-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO J
+                           MOVE WORK-NUMERO TO NUMERO(J)
+                   END-RETURN
+               END-PERFORM.
+
+      *DEJA CONSTANCIA DE UN CODIGO NO ENCONTRADO EN EL LOG DE ERRORES
+           GRABA-INTENTO-FALLIDO.
+               OPEN EXTEND ERROR-LOG-FILE
+               IF ERR-LOG-NEW-FILE
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF
+               MOVE "ARRAYS" TO ERR-PROGRAMA
+               MOVE COD-BUSCADO TO ERR-VALOR
+               ACCEPT ERR-FECHA FROM DATE YYYYMMDD
+               ACCEPT ERR-HORA FROM TIME
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE.
+
        END PROGRAM ARRAYS.
