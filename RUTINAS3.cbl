@@ -3,40 +3,199 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  The average was computed into SUS, an integer PIC
+      *             9(2) field, silently truncating the decimal part,
+      *             and divided by NC with no check for NC = 0. Moved
+      *             the average into its own PIC 9(2)V99 PROMEDIO field
+      *             and added a zero-count guard before dividing.
+      * 2026-08-09  Added CALCULA-MEDIANA (via ORDENA-NUMEROS) and
+      *             CALCULA-MODA so the routine reports the median and
+      *             mode of the entered numbers alongside the average.
+      * 2026-08-09  The entry loop now checkpoints NUMERO(I) to
+      *             RUT3CHK.DAT after every accepted entry and offers
+      *             to resume from the last checkpoint at startup, so
+      *             a cancelled run does not have to retype the batch.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINA_P9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-FILE ASSIGN TO "RUT3CHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC.
+           COPY RUT3CHK.
+
        WORKING-STORAGE SECTION.
+           77 CHKPT-STATUS PIC X(2) VALUE "00".
+               88 CHKPT-NEW-FILE VALUE "35".
+           77 CHKPT-EOF-SW PIC X VALUE "N".
+               88 CHKPT-EOF VALUE "Y".
+           77 RESUME-OPCION PIC X VALUE "N".
+               88 RESUME-SI VALUE "S".
            77 NC PIC 9(2) VALUE 0.
            77 I PIC 9(2) VALUE 0.
            77 REG PIC 9(2).
            77 O PIC 9(2).
-           77 SUS PIC 9(2) VALUE 0.
+           77 SUS PIC 9(4) VALUE 0.
            77 N PIC 9(2) VALUE 0.
+           77 PROMEDIO PIC 9(2)V99 VALUE 0.
+           77 PROMEDIO-EDIT PIC Z9.99.
            01 NUMEROS OCCURS 100 TIMES.
            02 NUMERO PIC 9(2).
+
+           77 TEMP-NUM PIC 9(2).
+           77 POS-MEDIA PIC 9(2).
+           77 RESTO-PAR PIC 9.
+           77 COCIENTE-PAR PIC 9(2).
+           77 MEDIANA PIC 9(2)V99 VALUE 0.
+           77 MEDIANA-EDIT PIC Z9.99.
+
+           01 TABLA-FRECUENCIA.
+               02 FREQ-VALOR OCCURS 100 TIMES PIC 9(2) VALUE 0.
+           77 MAX-FREQ PIC 9(2) VALUE 0.
+           77 VALOR-MODA PIC 9(2).
+           77 K PIC 9(3).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "INGRESE LA DIMENSION DEL ARRAY"
-           ACCEPT NC
+           PERFORM CARGA-CHECKPOINT
+
+           IF I = 0
+               DISPLAY "INGRESE LA DIMENSION DEL ARRAY"
+               ACCEPT NC
+           END-IF
 
            PERFORM UNTIL I = NC
                ADD 1 TO I
                DISPLAY "INGRESE EL NUMERO EN LA POSICION ",I
                ACCEPT REG
                MOVE REG TO NUMERO(I)
+               PERFORM GRABA-CHECKPOINT
            END-PERFORM
 
+           PERFORM BORRA-CHECKPOINT
+
            PERFORM UNTIL O = NC
                ADD 1 TO O
                MOVE NUMEROS(O) TO N
                COMPUTE SUS = SUS + N
            END-PERFORM
 
-           COMPUTE SUS = (SUS/NC)
-           DISPLAY "EL PROMEDIO ES: ",SUS
+           IF NC = 0
+               DISPLAY "NO HAY ELEMENTOS PARA PROMEDIAR"
+           ELSE
+               COMPUTE PROMEDIO ROUNDED = SUS / NC
+               MOVE PROMEDIO TO PROMEDIO-EDIT
+               DISPLAY "EL PROMEDIO ES: ",PROMEDIO-EDIT
+               PERFORM CALCULA-MEDIANA
+               MOVE MEDIANA TO MEDIANA-EDIT
+               DISPLAY "LA MEDIANA ES: ",MEDIANA-EDIT
+               PERFORM CALCULA-MODA
+           END-IF
 
             STOP RUN.
+
+      *ORDENA NUMERO(1..NC) EN FORMA ASCENDENTE PARA EL CALCULO
+      *DE LA MEDIANA
+           ORDENA-NUMEROS.
+               PERFORM NC TIMES
+                   MOVE 1 TO I
+                   PERFORM UNTIL I >= NC
+                       IF NUMERO(I) > NUMERO(I + 1)
+                           MOVE NUMERO(I) TO TEMP-NUM
+                           MOVE NUMERO(I + 1) TO NUMERO(I)
+                           MOVE TEMP-NUM TO NUMERO(I + 1)
+                       END-IF
+                       ADD 1 TO I
+                   END-PERFORM
+               END-PERFORM.
+
+      *CALCULA LA MEDIANA DE LOS NC NUMEROS INGRESADOS
+           CALCULA-MEDIANA.
+               PERFORM ORDENA-NUMEROS
+               DIVIDE NC BY 2 GIVING COCIENTE-PAR
+                   REMAINDER RESTO-PAR
+               IF RESTO-PAR = 0
+                   COMPUTE MEDIANA ROUNDED =
+                       (NUMERO(COCIENTE-PAR) +
+                        NUMERO(COCIENTE-PAR + 1)) / 2
+               ELSE
+                   COMPUTE POS-MEDIA = COCIENTE-PAR + 1
+                   MOVE NUMERO(POS-MEDIA) TO MEDIANA
+               END-IF.
+
+      *CALCULA LA MODA (EL O LOS VALORES MAS FRECUENTES) DE LOS
+      *NC NUMEROS INGRESADOS
+           CALCULA-MODA.
+               MOVE 0 TO MAX-FREQ
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NC
+                   ADD 1 TO FREQ-VALOR(NUMERO(I) + 1)
+               END-PERFORM
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
+                   IF FREQ-VALOR(K) > MAX-FREQ
+                       MOVE FREQ-VALOR(K) TO MAX-FREQ
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
+                   IF FREQ-VALOR(K) = MAX-FREQ
+                       COMPUTE VALOR-MODA = K - 1
+                       DISPLAY "LA MODA ES: ",VALOR-MODA,
+                           " (FRECUENCIA ",MAX-FREQ,")"
+                   END-IF
+               END-PERFORM.
+
+      *ESCRIBE UN REGISTRO DE PUNTO DE CONTROL POR CADA ENTRADA ACEPTADA
+           GRABA-CHECKPOINT.
+               OPEN EXTEND CHKPT-FILE
+               IF CHKPT-NEW-FILE
+                   OPEN OUTPUT CHKPT-FILE
+                   CLOSE CHKPT-FILE
+                   OPEN EXTEND CHKPT-FILE
+               END-IF
+               MOVE I TO RUT3CHK-INDICE
+               MOVE NC TO RUT3CHK-NC
+               MOVE NUMERO(I) TO RUT3CHK-NUMERO
+               WRITE CHKPT-REC
+               CLOSE CHKPT-FILE.
+
+      *RECONSTRUYE NUMERO(1..I) Y NC A PARTIR DE RUT3CHK.DAT PARA
+      *REANUDAR LA ENTRADA DESDE EL ULTIMO PUNTO DE CONTROL
+           CARGA-CHECKPOINT.
+               MOVE "N" TO CHKPT-EOF-SW
+               OPEN INPUT CHKPT-FILE
+               IF CHKPT-NEW-FILE
+                   CLOSE CHKPT-FILE
+               ELSE
+                   DISPLAY "HAY UN PUNTO DE CONTROL PENDIENTE. "
+                       "REANUDAR? (S/N)"
+                   ACCEPT RESUME-OPCION
+                   IF RESUME-SI
+                       PERFORM UNTIL CHKPT-EOF
+                           READ CHKPT-FILE
+                               AT END
+                                   SET CHKPT-EOF TO TRUE
+                               NOT AT END
+                                   MOVE RUT3CHK-NUMERO TO
+                                       NUMERO(RUT3CHK-INDICE)
+                                   MOVE RUT3CHK-INDICE TO I
+                                   MOVE RUT3CHK-NC TO NC
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "REANUDANDO DESDE LA POSICION " I
+                           " DE " NC
+                   END-IF
+                   CLOSE CHKPT-FILE
+               END-IF.
+
+      *LIMPIA EL PUNTO DE CONTROL UNA VEZ COMPLETADO EL LOTE DE ENTRADA
+           BORRA-CHECKPOINT.
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE.
