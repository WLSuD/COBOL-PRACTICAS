@@ -3,23 +3,121 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added a batch mode that classifies every amount in
+      *             a transaction extract (TRXMTO.DAT) as negative,
+      *             zero, or positive and prints subtotal counts and
+      *             sums for each, for the daily debit/credit
+      *             reconciliation.
+      * 2026-08-09  CLASIFICA-LOTE now closes TRXMTO-FILE on the
+      *             missing-file branch too, same as the rest of the
+      *             codebase closes unconditionally after a failed
+      *             OPEN.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXMTO-FILE ASSIGN TO "TRXMTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRXMTO-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRXMTO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRXMTO-REC.
+           COPY TRXMTO.
+
        WORKING-STORAGE SECTION.
            77  A1   PIC S9(4).
+
+           77 MODO PIC X VALUE "1".
+               88 MODO-UNICO   VALUE "1".
+               88 MODO-LOTE    VALUE "2".
+
+           77 TRXMTO-STATUS PIC X(2) VALUE "00".
+               88 TRXMTO-NEW-FILE  VALUE "35".
+           77 TRXMTO-EOF-SW PIC X VALUE "N".
+               88 TRXMTO-EOF       VALUE "Y".
+
+           77 CNT-NEGATIVOS PIC 9(4) VALUE 0.
+           77 CNT-CEROS     PIC 9(4) VALUE 0.
+           77 CNT-POSITIVOS PIC 9(4) VALUE 0.
+           77 SUMA-NEGATIVOS PIC S9(6) VALUE 0.
+           77 SUMA-CEROS     PIC S9(6) VALUE 0.
+           77 SUMA-POSITIVOS PIC S9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ESCRIBA UN NUMERO"
-            ACCEPT A1.
-            IF (A1 < 0)
-                DISPLAY A1," ES UN NUMERO NEGATIVO"
-                ELSE
-                    IF (A1 = 0)
-                        DISPLAY A1," ES CERO"
-                        ELSE
-                            DISPLAY A1," ES UN NUMERO POSITIVO"
+            DISPLAY "1-CLASIFICAR UN SOLO NUMERO"
+            DISPLAY "2-CLASIFICAR LOTE DE MONTOS (TRXMTO.DAT)"
+            ACCEPT MODO
+
+            EVALUATE TRUE
+                WHEN MODO-UNICO
+                    PERFORM CLASIFICA-UNICO
+                WHEN MODO-LOTE
+                    PERFORM CLASIFICA-LOTE
+                WHEN OTHER
+                    DISPLAY "OPCION INVALIDA"
+            END-EVALUATE
+
             STOP RUN.
+
+      *CLASIFICA UN UNICO VALOR INGRESADO POR TECLADO
+           CLASIFICA-UNICO.
+               DISPLAY "ESCRIBA UN NUMERO"
+               ACCEPT A1
+               IF (A1 < 0)
+                   DISPLAY A1," ES UN NUMERO NEGATIVO"
+                   ELSE
+                       IF (A1 = 0)
+                           DISPLAY A1," ES CERO"
+                           ELSE
+                               DISPLAY A1," ES UN NUMERO POSITIVO"
+                       END-IF
+               END-IF.
+
+      *RECORRE TRXMTO.DAT CLASIFICANDO CADA MONTO Y ACUMULANDO
+      *CONTADORES Y SUMAS POR SIGNO
+           CLASIFICA-LOTE.
+               MOVE "N" TO TRXMTO-EOF-SW
+               OPEN INPUT TRXMTO-FILE
+               IF TRXMTO-NEW-FILE
+                   DISPLAY "NO EXISTE TRXMTO.DAT"
+                   CLOSE TRXMTO-FILE
+               ELSE
+                   PERFORM UNTIL TRXMTO-EOF
+                       READ TRXMTO-FILE
+                           AT END
+                               SET TRXMTO-EOF TO TRUE
+                           NOT AT END
+                               PERFORM ACUMULA-MONTO
+                       END-READ
+                   END-PERFORM
+                   CLOSE TRXMTO-FILE
+                   DISPLAY "NEGATIVOS: "CNT-NEGATIVOS
+                       " SUMA: "SUMA-NEGATIVOS
+                   DISPLAY "CEROS    : "CNT-CEROS
+                       " SUMA: "SUMA-CEROS
+                   DISPLAY "POSITIVOS: "CNT-POSITIVOS
+                       " SUMA: "SUMA-POSITIVOS
+               END-IF.
+
+      *CLASIFICA UN MONTO LEIDO DE TRXMTO-FILE Y ACTUALIZA LOS
+      *CONTADORES Y SUMAS DE SU CATEGORIA
+           ACUMULA-MONTO.
+               IF TRXMTO-MONTO < 0
+                   ADD 1 TO CNT-NEGATIVOS
+                   ADD TRXMTO-MONTO TO SUMA-NEGATIVOS
+               ELSE
+                   IF TRXMTO-MONTO = 0
+                       ADD 1 TO CNT-CEROS
+                   ELSE
+                       ADD 1 TO CNT-POSITIVOS
+                       ADD TRXMTO-MONTO TO SUMA-POSITIVOS
+                   END-IF
+               END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
