@@ -3,23 +3,97 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added TRIM/REVERSE display and a find-and-replace
+      *             paragraph so this program covers the string cleanup
+      *             other programs keep reimplementing on their own.
+      * 2026-08-09  Added a batch mode that scrubs every name/address
+      *             record in NOMDIR.DAT against the alphabetic/length
+      *             checks and writes the failures to NOMDIR.RPT, so a
+      *             whole file can be validated in one run.
+      * 2026-08-09  Added CASE-INSENSITIVE-EQUALS, a shared comparison
+      *             paragraph for two alphanumeric arguments, so other
+      *             programs (the code validators) stop each
+      *             reimplementing their own UPPER-CASE comparison.
+      * 2026-08-09  Widened LINEA-RPT from 60 to 90 bytes - the name
+      *             (30) + " | " (3) + address (30) + the longest
+      *             rejection suffix was already past 60, and the
+      *             STRING had no ON OVERFLOW, so the rejection reason
+      *             was being silently truncated off NOMDIR.RPT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FUNCIONES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMDIR-FILE ASSIGN TO "NOMDIR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NOMDIR-STATUS.
+
+           SELECT RECHAZO-FILE ASSIGN TO "NOMDIR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  NOMDIR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NOMDIR-REC.
+           COPY NOMDIR.
+
+       FD  RECHAZO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RPT PIC X(90).
+
        WORKING-STORAGE SECTION.
            77 WS-CADENA PICTURE IS XXXXX.
            77 WS-CADENA-ALFAB PIC A(30).
            77 WS-CADENA-ALFAN PIC X(30).
+           77 WS-BUSCAR PIC X(5).
+           77 WS-REEMPLAZO PIC X(5).
+
+           77 WS-MODO PIC X VALUE "1".
+               88 MODO-INTERACTIVO   VALUE "1".
+               88 MODO-LOTE          VALUE "2".
+
+           77 NOMDIR-STATUS PIC X(2) VALUE "00".
+               88 NOMDIR-OK          VALUE "00".
+               88 NOMDIR-NEW-FILE    VALUE "35".
+           77 NOMDIR-EOF-SW PIC X VALUE "N".
+               88 NOMDIR-EOF         VALUE "Y".
+           77 WS-CNT-LEIDOS PIC 9(4) VALUE 0.
+           77 WS-CNT-RECHAZADOS PIC 9(4) VALUE 0.
+
+           77 WS-CADENA-1 PIC X(30).
+           77 WS-CADENA-2 PIC X(30).
+           77 WS-SON-IGUALES PIC X VALUE "N".
+               88 SON-IGUALES VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "1-DEMOSTRACION INTERACTIVA"
+            DISPLAY "2-DEPURAR ARCHIVO NOMDIR.DAT (LOTE)"
+            ACCEPT WS-MODO
+
+            EVALUATE TRUE
+                WHEN MODO-INTERACTIVO
+                    PERFORM PROCESO-INTERACTIVO
+                WHEN MODO-LOTE
+                    PERFORM PROCESO-LOTE
+                WHEN OTHER
+                    DISPLAY "OPCION INVALIDA"
+            END-EVALUATE
+
+            STOP RUN.
+
+      *DEMOSTRACION INTERACTIVA DE LAS FUNCIONES DE CADENA
+           PROCESO-INTERACTIVO.
             DISPLAY "INGRESE UNA CADENA: ".
             ACCEPT WS-CADENA.
             DISPLAY "LA CADENA ES: ".
             DISPLAY "LONGITUD: "FUNCTION LENGTH(WS-CADENA).
             DISPLAY "MINUSCULA: "FUNCTION LOWER-CASE(WS-CADENA).
             DISPLAY "MAYUSCULA: "FUNCTION UPPER-CASE(WS-CADENA).
+            DISPLAY "SIN ESPACIOS: "FUNCTION TRIM(WS-CADENA).
+            DISPLAY "INVERTIDA: "FUNCTION REVERSE(WS-CADENA).
             DISPLAY "INGRESE UNA CADENA ALBETICA: ".
             ACCEPT WS-CADENA-ALFAB.
             DISPLAY "SU LONGITUD ES : "FUNCTION LENGTH(WS-CADENA-ALFAB).
@@ -27,8 +101,18 @@
             ACCEPT WS-CADENA-ALFAN.
             DISPLAY "SU LONGITUD ES : "FUNCTION LENGTH(WS-CADENA-ALFAN).
             PERFORM ES-ALFABETICA.
-
-            STOP RUN.
+            PERFORM REEMPLAZA-CADENA.
+            DISPLAY "INGRESE LA PRIMERA CADENA A COMPARAR: ".
+            ACCEPT WS-CADENA-1.
+            DISPLAY "INGRESE LA SEGUNDA CADENA A COMPARAR: ".
+            ACCEPT WS-CADENA-2.
+            PERFORM CASE-INSENSITIVE-EQUALS
+            IF SON-IGUALES
+                DISPLAY "LAS CADENAS SON IGUALES (SIN DISTINGUIR "
+                    "MAYUSCULAS/MINUSCULAS)"
+            ELSE
+                DISPLAY "LAS CADENAS SON DISTINTAS"
+            END-IF.
 
          ES-ALFABETICA.
            IF WS-CADENA-ALFAB IS ALPHABETIC THEN
@@ -36,4 +120,81 @@
                ELSE
                    DISPLAY "LA CADENA NO ES ALFABETICA"
                    END-IF.
+
+      *SUSTITUYE TODAS LAS OCURRENCIAS DE WS-BUSCAR POR WS-REEMPLAZO
+      *EN WS-CADENA
+           REEMPLAZA-CADENA.
+               DISPLAY "INGRESE TEXTO A BUSCAR (5 CARACTERES): "
+               ACCEPT WS-BUSCAR
+               DISPLAY "INGRESE TEXTO DE REEMPLAZO (5 CARACTERES): "
+               ACCEPT WS-REEMPLAZO
+               INSPECT WS-CADENA REPLACING ALL WS-BUSCAR BY
+                   WS-REEMPLAZO
+               DISPLAY "CADENA CON REEMPLAZO: "WS-CADENA.
+
+      *COMPARA WS-CADENA-1 CONTRA WS-CADENA-2 SIN DISTINGUIR
+      *MAYUSCULAS/MINUSCULAS, DEJANDO EL RESULTADO EN SON-IGUALES
+           CASE-INSENSITIVE-EQUALS.
+               IF FUNCTION UPPER-CASE(WS-CADENA-1) =
+                       FUNCTION UPPER-CASE(WS-CADENA-2)
+                   SET SON-IGUALES TO TRUE
+               ELSE
+                   MOVE "N" TO WS-SON-IGUALES
+               END-IF.
+
+      *RECORRE NOMDIR.DAT VALIDANDO CADA NOMBRE Y ESCRIBE LOS
+      *REGISTROS QUE FALLAN EN NOMDIR.RPT
+           PROCESO-LOTE.
+               MOVE "N" TO NOMDIR-EOF-SW
+               MOVE 0 TO WS-CNT-LEIDOS
+               MOVE 0 TO WS-CNT-RECHAZADOS
+               OPEN INPUT NOMDIR-FILE
+               IF NOMDIR-NEW-FILE
+                   DISPLAY "NO EXISTE NOMDIR.DAT"
+               ELSE
+                   OPEN OUTPUT RECHAZO-FILE
+                   PERFORM UNTIL NOMDIR-EOF
+                       READ NOMDIR-FILE
+                           AT END
+                               SET NOMDIR-EOF TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CNT-LEIDOS
+                               PERFORM VALIDA-NOMDIR
+                       END-READ
+                   END-PERFORM
+                   CLOSE NOMDIR-FILE
+                   CLOSE RECHAZO-FILE
+                   DISPLAY "REGISTROS LEIDOS: "WS-CNT-LEIDOS
+                   DISPLAY "REGISTROS RECHAZADOS: "WS-CNT-RECHAZADOS
+                   DISPLAY "REPORTE ESCRITO EN NOMDIR.RPT"
+               END-IF.
+
+      *VALIDA UN REGISTRO DE NOMDIR-FILE: EL NOMBRE DEBE SER
+      *ALFABETICO Y NO ESTAR EN BLANCO
+           VALIDA-NOMDIR.
+               MOVE SPACES TO LINEA-RPT
+               IF NOMDIR-NOMBRE = SPACES
+                   STRING NOMDIR-NOMBRE " | " NOMDIR-DIRECCION
+                       " : NOMBRE EN BLANCO"
+                       DELIMITED BY SIZE INTO LINEA-RPT
+                   WRITE LINEA-RPT
+                   ADD 1 TO WS-CNT-RECHAZADOS
+               ELSE
+                   IF NOMDIR-NOMBRE IS NOT ALPHABETIC
+                       STRING NOMDIR-NOMBRE " | " NOMDIR-DIRECCION
+                           " : NOMBRE NO ALFABETICO"
+                           DELIMITED BY SIZE INTO LINEA-RPT
+                       WRITE LINEA-RPT
+                       ADD 1 TO WS-CNT-RECHAZADOS
+                   ELSE
+                       IF FUNCTION LENGTH(FUNCTION TRIM(NOMDIR-NOMBRE))
+                               < 2
+                           STRING NOMDIR-NOMBRE " | " NOMDIR-DIRECCION
+                               " : NOMBRE DEMASIADO CORTO"
+                               DELIMITED BY SIZE INTO LINEA-RPT
+                           WRITE LINEA-RPT
+                           ADD 1 TO WS-CNT-RECHAZADOS
+                       END-IF
+                   END-IF
+               END-IF.
        END PROGRAM FUNCIONES.
