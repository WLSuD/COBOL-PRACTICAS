@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Callable leap-year test shared by BISIESTO and any
+      *          other program that needs to know a year's day count.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Fixed the leap-year test: a year divisible by 400
+      *             was being misclassified as not a leap year because
+      *             the REST100 NOT= 0 term was ANDed across the whole
+      *             OR instead of just the REST04 branch. Widened
+      *             REST400 to 3 digits (a mod-400 remainder can reach
+      *             399) so the REST400 = 0 check isn't fed a truncated
+      *             value.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BISLEAP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 COCIENTE PIC 9(2) VALUE 0.
+           77 REST04   PIC 9(2) VALUE 0.
+           77 REST100  PIC 9(2) VALUE 0.
+           77 REST400  PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+           77 ANIO-PARM          PIC 9(4).
+           77 BISIESTO-PARM   PIC X.
+               88 ES-BISIESTO-PARM      VALUE "Y".
+
+       PROCEDURE DIVISION USING ANIO-PARM BISIESTO-PARM.
+       MAIN-PROCEDURE.
+      *AÑO BISIESTO SI MULTIPLO DE 4 O 400 Y NO DE 100
+            DIVIDE ANIO-PARM BY 4 GIVING COCIENTE REMAINDER REST04
+            DIVIDE ANIO-PARM BY 100 GIVING COCIENTE REMAINDER REST100
+            DIVIDE ANIO-PARM BY 400 GIVING COCIENTE REMAINDER REST400
+            IF REST04 = 0 AND (REST100 NOT = 0 OR REST400 = 0)
+                MOVE "Y" TO BISIESTO-PARM
+            ELSE
+                MOVE "N" TO BISIESTO-PARM
+            END-IF
+            GOBACK.
+
+       END PROGRAM BISLEAP.
