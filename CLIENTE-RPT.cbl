@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly control-break report of CLIENTE counts and
+      *          percentages by ESTADO.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  ABRIR-ARCHIVOS now checks CLIENTE-NEW-FILE and
+      *             MAIN-PROCEDURE skips the read loop when CLIENTE.DAT
+      *             does not exist yet, matching the rest of the
+      *             codebase's convention for this master file -
+      *             previously the first READ ran against a file that
+      *             had failed to open.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTE-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS CLIENTE-STATUS.
+
+           SELECT REPORTE-FILE ASSIGN TO "CLIRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-REC.
+           COPY CLIREC.
+
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-REPORTE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           77 CLIENTE-STATUS    PIC X(2) VALUE "00".
+               88 CLIENTE-OK        VALUE "00".
+               88 CLIENTE-EOF       VALUE "10".
+               88 CLIENTE-NEW-FILE  VALUE "35".
+
+           77 FIN-DE-ARCHIVO       PIC X VALUE "N".
+               88 FIN-ARCHIVO          VALUE "S".
+
+           01 CONTADORES.
+               05 CNT-ACTIVO        PIC 9(6) VALUE 0.
+               05 CNT-INACTIVO      PIC 9(6) VALUE 0.
+               05 CNT-SUSPENDIDO    PIC 9(6) VALUE 0.
+               05 CNT-MOROSO        PIC 9(6) VALUE 0.
+               05 CNT-TOTAL         PIC 9(6) VALUE 0.
+
+           77 CNT-PARA-PORC     PIC 9(6) VALUE 0.
+           77 PORCENTAJE        PIC 999V99 VALUE 0.
+           77 PORC-EDIT         PIC ZZ9.99.
+           77 CNT-EDIT          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM ABRIR-ARCHIVOS
+            IF NOT CLIENTE-NEW-FILE
+                PERFORM LEER-CLIENTE
+                PERFORM UNTIL FIN-ARCHIVO
+                    PERFORM ACUMULA-ESTADO
+                    PERFORM LEER-CLIENTE
+                END-PERFORM
+            END-IF
+            PERFORM IMPRIME-REPORTE
+            PERFORM CERRAR-ARCHIVOS
+
+            STOP RUN.
+
+      *ABRE EL MAESTRO DE CLIENTES Y EL ARCHIVO DE REPORTE
+           ABRIR-ARCHIVOS.
+               OPEN INPUT CLIENTE-FILE
+               IF CLIENTE-NEW-FILE
+                   DISPLAY "NO EXISTE CLIENTE.DAT"
+               END-IF
+               OPEN OUTPUT REPORTE-FILE.
+
+      *LEE EL SIGUIENTE CLIENTE DEL MAESTRO
+           LEER-CLIENTE.
+               READ CLIENTE-FILE NEXT RECORD
+                   AT END SET FIN-ARCHIVO TO TRUE
+               END-READ.
+
+      *ACUMULA EL CONTEO POR ESTADO
+           ACUMULA-ESTADO.
+               ADD 1 TO CNT-TOTAL
+               EVALUATE TRUE
+                   WHEN ACTIVO
+                       ADD 1 TO CNT-ACTIVO
+                   WHEN INACTIVO
+                       ADD 1 TO CNT-INACTIVO
+                   WHEN SUSPENDIDO
+                       ADD 1 TO CNT-SUSPENDIDO
+                   WHEN MOROSO
+                       ADD 1 TO CNT-MOROSO
+               END-EVALUATE.
+
+      *ESCRIBE EL REPORTE DE CONTROL-BREAK POR ESTADO
+           IMPRIME-REPORTE.
+               MOVE "REPORTE DE CLIENTES POR ESTADO" TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               MOVE SPACES TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE CNT-ACTIVO TO CNT-PARA-PORC CNT-EDIT
+               PERFORM CALCULA-PORCENTAJE
+               STRING "ACTIVO      " CNT-EDIT " (" PORC-EDIT
+                   "%)" DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE CNT-INACTIVO TO CNT-PARA-PORC CNT-EDIT
+               PERFORM CALCULA-PORCENTAJE
+               STRING "INACTIVO    " CNT-EDIT " (" PORC-EDIT
+                   "%)" DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE CNT-SUSPENDIDO TO CNT-PARA-PORC CNT-EDIT
+               PERFORM CALCULA-PORCENTAJE
+               STRING "SUSPENDIDO  " CNT-EDIT " (" PORC-EDIT
+                   "%)" DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE CNT-MOROSO TO CNT-PARA-PORC CNT-EDIT
+               PERFORM CALCULA-PORCENTAJE
+               STRING "MOROSO      " CNT-EDIT " (" PORC-EDIT
+                   "%)" DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE SPACES TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               MOVE CNT-TOTAL TO CNT-EDIT
+               STRING "TOTAL       " CNT-EDIT
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE.
+
+      *CALCULA EL PORCENTAJE DE CNT-PARA-PORC SOBRE EL TOTAL
+           CALCULA-PORCENTAJE.
+               IF CNT-TOTAL = 0
+                   MOVE 0 TO PORCENTAJE
+               ELSE
+                   COMPUTE PORCENTAJE ROUNDED =
+                       (CNT-PARA-PORC * 100) / CNT-TOTAL
+               END-IF
+               MOVE PORCENTAJE TO PORC-EDIT.
+
+      *CIERRA LOS ARCHIVOS ABIERTOS
+           CERRAR-ARCHIVOS.
+               CLOSE CLIENTE-FILE
+               CLOSE REPORTE-FILE.
+
+       END PROGRAM CLIENTE-RPT.
