@@ -3,33 +3,183 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added a batch mode that walks a year range and
+      *             writes every leap year found to BISIESTO.RPT, for
+      *             building multi-year depreciation schedules in one
+      *             run. The single-year check was factored out into
+      *             EVALUA-BISIESTO so both modes share it.
+      * 2026-08-09  Added a third mode that searches forward or
+      *             backward from a given year for the nearest leap
+      *             year, instead of only testing one year at a time.
+      * 2026-08-09  EVALUA-BISIESTO now also writes its verdict as a
+      *             structured record (ANIO, REST04, REST100, REST400
+      *             and a Y/N flag) to BISIESTO.OUT, instead of leaving
+      *             the result only in a DISPLAY line. REST400 was
+      *             being computed into a PIC 9(2) field, too narrow
+      *             for a mod-400 remainder (0-399) - widened to
+      *             PIC 9(3) now that it is actually used.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BISIESTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE ASSIGN TO "BISIESTO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VEREDICTO-FILE ASSIGN TO "BISIESTO.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VEREDICTO-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RPT              PIC X(40).
+
+       FD  VEREDICTO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VEREDICTO-REC.
+           COPY BISVER.
+
        WORKING-STORAGE SECTION.
            77 ANIO     PIC 9(4) VALUE 0.
            77 REST04   PIC 9(2) VALUE 0.
            77 REST100  PIC 9(2) VALUE 0.
-           77 REST400  PIC 9(2) VALUE 0.
+           77 REST400  PIC 9(3) VALUE 0.
            77 COCIENTE PIC 9(2) VALUE 0.
+
+           77 VEREDICTO-STATUS PIC X(2) VALUE "00".
+               88 VEREDICTO-NEW-FILE VALUE "35".
+
+           77 MODO       PIC X VALUE "1".
+               88 MODO-UNICO    VALUE "1".
+               88 MODO-RANGO    VALUE "2".
+               88 MODO-BUSQUEDA VALUE "3".
+
+           77 BISIESTO-FLAG PIC X VALUE "N".
+               88 ES-BISIESTO    VALUE "Y".
+
+           77 ANIO-INICIO   PIC 9(4).
+           77 ANIO-FIN      PIC 9(4).
+
+           77 SENTIDO-BUSQUEDA PIC X VALUE "S".
+               88 BUSCA-SIGUIENTE VALUE "S".
+               88 BUSCA-ANTERIOR  VALUE "A".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE UN AÑO"
-            ACCEPT ANIO.
-            DIVIDE ANIO BY 4 GIVING COCIENTE REMAINDER REST04.
-            DIVIDE ANIO BY 100 GIVING COCIENTE REMAINDER REST100.
-            DIVIDE ANIO BY 400 GIVING COCIENTE REMAINDER REST400.
-      *AÑO BISIESTO SI MULTIPLO DE 4 O 400 Y NO DE 100
-           IF (REST04 = 0 OR REST400 = 0) AND (REST100 NOT= 0)
-               DISPLAY ANIO,"/4 RESTO = "REST04
-               DISPLAY ANIO,"/100 RESTO = "REST100
-               DISPLAY "EL AÑO ",ANIO, " ES BISIESTO"
-           ELSE
+            DISPLAY "1-VERIFICAR UN SOLO ANIO"
+            DISPLAY "2-GENERAR CALENDARIO DE ANIOS BISIESTOS (RANGO)"
+            DISPLAY "3-BUSCAR EL ANIO BISIESTO SIGUIENTE O ANTERIOR"
+            ACCEPT MODO.
+
+            EVALUATE TRUE
+                WHEN MODO-UNICO
+                    PERFORM PROCESA-ANIO-UNICO
+                WHEN MODO-RANGO
+                    PERFORM PROCESA-RANGO
+                WHEN MODO-BUSQUEDA
+                    PERFORM PROCESA-BUSQUEDA
+                WHEN OTHER
+                    DISPLAY "OPCION INVALIDA"
+            END-EVALUATE
+
+            STOP RUN.
+
+      *VERIFICA UN UNICO ANIO INGRESADO POR TECLADO
+           PROCESA-ANIO-UNICO.
+               DISPLAY "INGRESE UN AÑO"
+               ACCEPT ANIO
+               PERFORM EVALUA-BISIESTO
                DISPLAY ANIO,"/4 RESTO = "REST04
                DISPLAY ANIO,"/100 RESTO = "REST100
-               DISPLAY "EL AÑO ",ANIO, " NO ES BISIESTO"
-           END-IF
-            STOP RUN.
+               IF ES-BISIESTO
+                   DISPLAY "EL AÑO ",ANIO, " ES BISIESTO"
+               ELSE
+                   DISPLAY "EL AÑO ",ANIO, " NO ES BISIESTO"
+               END-IF.
+
+      *GENERA EL CALENDARIO DE ANIOS BISIESTOS DE UN RANGO
+           PROCESA-RANGO.
+               DISPLAY "INGRESE EL AÑO INICIAL"
+               ACCEPT ANIO-INICIO
+               DISPLAY "INGRESE EL AÑO FINAL"
+               ACCEPT ANIO-FIN
+
+               OPEN OUTPUT REPORTE-FILE
+               MOVE ANIO-INICIO TO ANIO
+               PERFORM UNTIL ANIO > ANIO-FIN
+                   PERFORM EVALUA-BISIESTO
+                   IF ES-BISIESTO
+                       STRING "EL AÑO " ANIO " ES BISIESTO"
+                           DELIMITED BY SIZE INTO LINEA-RPT
+                       WRITE LINEA-RPT
+                   END-IF
+                   ADD 1 TO ANIO
+               END-PERFORM
+               CLOSE REPORTE-FILE
+               DISPLAY "CALENDARIO ESCRITO EN BISIESTO.RPT".
+
+      *BUSCA EL ANIO BISIESTO MAS CERCANO, HACIA ADELANTE O HACIA
+      *ATRAS, A PARTIR DE UN ANIO DE REFERENCIA INGRESADO
+           PROCESA-BUSQUEDA.
+               DISPLAY "INGRESE EL AÑO DE REFERENCIA"
+               ACCEPT ANIO
+               DISPLAY "BUSCAR SIGUIENTE (S) O ANTERIOR (A)?"
+               ACCEPT SENTIDO-BUSQUEDA
+
+               IF BUSCA-SIGUIENTE
+                   ADD 1 TO ANIO
+               ELSE
+                   SUBTRACT 1 FROM ANIO
+               END-IF
+
+               PERFORM EVALUA-BISIESTO
+               PERFORM UNTIL ES-BISIESTO
+                   IF BUSCA-SIGUIENTE
+                       ADD 1 TO ANIO
+                   ELSE
+                       SUBTRACT 1 FROM ANIO
+                   END-IF
+                   PERFORM EVALUA-BISIESTO
+               END-PERFORM
+
+               IF BUSCA-SIGUIENTE
+                   DISPLAY "EL PROXIMO AÑO BISIESTO ES " ANIO
+               ELSE
+                   DISPLAY "EL AÑO BISIESTO ANTERIOR ES " ANIO
+               END-IF.
+
+      *DETERMINA SI EL AÑO EN ANIO ES BISIESTO, VIA EL SUBPROGRAMA
+      *BISLEAP (MULTIPLO DE 4 O 400 Y NO DE 100), Y DEJA CONSTANCIA
+      *DEL VEREDICTO EN BISIESTO.OUT
+           EVALUA-BISIESTO.
+               CALL "BISLEAP" USING ANIO BISIESTO-FLAG
+               DIVIDE ANIO BY 4 GIVING COCIENTE REMAINDER REST04
+               DIVIDE ANIO BY 100 GIVING COCIENTE REMAINDER REST100
+               DIVIDE ANIO BY 400 GIVING COCIENTE REMAINDER REST400
+               PERFORM GRABA-VEREDICTO.
+
+      *ESCRIBE EL VEREDICTO DEL ANIO ACTUAL COMO UN REGISTRO
+      *ESTRUCTURADO EN BISIESTO.OUT
+           GRABA-VEREDICTO.
+               OPEN EXTEND VEREDICTO-FILE
+               IF VEREDICTO-NEW-FILE
+                   OPEN OUTPUT VEREDICTO-FILE
+                   CLOSE VEREDICTO-FILE
+                   OPEN EXTEND VEREDICTO-FILE
+               END-IF
+               MOVE ANIO TO BISVER-ANIO
+               MOVE REST04 TO BISVER-REST04
+               MOVE REST100 TO BISVER-REST100
+               MOVE REST400 TO BISVER-REST400
+               IF ES-BISIESTO
+                   MOVE "Y" TO BISVER-INDICADOR
+               ELSE
+                   MOVE "N" TO BISVER-INDICADOR
+               END-IF
+               WRITE VEREDICTO-REC
+               CLOSE VEREDICTO-FILE.
+
        END PROGRAM BISIESTO.
