@@ -3,49 +3,312 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  REGISTRAR now checks every RN against a persistent
+      *             transaction-code master file (CODIGOS.DAT) instead
+      *             of only an in-memory OCCURS table - a code already
+      *             on file is rejected as a duplicate, and a code not
+      *             yet on file is accepted and appended, so the master
+      *             file becomes the authoritative code table.
+      * 2026-08-09  Raised NR/MY-ARRAY from a 99-entry cap to 9999, and
+      *             MOSTRAR-REGISTROS now writes the batch to a report
+      *             file (REGRPT.OUT) instead of only DISPLAYing it.
+      * 2026-08-09  REGISTRAR now writes a CHKPT.DAT checkpoint record
+      *             after every accepted entry, and MAIN-PROCEDURE
+      *             offers to resume from the last checkpoint at
+      *             startup, so a dropped session picks back up instead
+      *             of re-keying from I=1. The checkpoint file is
+      *             cleared once the batch completes.
+      * 2026-08-09  Added a file input mode: RN can now be read from an
+      *             upstream extract (EXTRAC.DAT) instead of always
+      *             being typed in, so codes that already exist in an
+      *             extract file don't have to be re-keyed. The
+      *             ALPHABETIC validation and the CODIGOS.DAT duplicate
+      *             check apply the same way regardless of the source.
+      * 2026-08-09  Every RN rejected by REGISTRAR (non-numeric, or a
+      *             duplicate already on CODIGOS.DAT) is now also
+      *             appended to the shared ERRORES.LOG, alongside
+      *             ARRAYS.cbl and the calculator.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM_EJER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODIGOS-FILE ASSIGN TO "CODIGOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CODIGOS-STATUS.
+
+           SELECT REPORTE-FILE ASSIGN TO "REGRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+
+           SELECT EXTRAC-FILE ASSIGN TO "EXTRAC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRAC-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CODIGOS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CODIGOS-REC.
+           COPY REGCOD.
+
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-RPT PIC X(40).
+
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC.
+           COPY CHKPT.
+
+       FD  EXTRAC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRAC-REC.
+           COPY CODEXT.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-           77 I PIC 9(2).
-           77 NR PIC 9(2).
+           77 I PIC 9(4) VALUE 0.
+           77 NR PIC 9(4).
            77 RN PIC A(2).
            01 MY-ARRAY.
-               05 REGISTROS OCCURS 100 TIMES.
+               05 REGISTROS OCCURS 9999 TIMES.
                10 REGISTRO PIC X(2).
 
+           77 FECHA-RPT       PIC 9(8).
+
+           77 CODIGOS-STATUS  PIC X(2) VALUE "00".
+               88 CODIGOS-NEW-FILE  VALUE "35".
+           77 CODIGO-EOF-SW   PIC X VALUE "N".
+               88 CODIGO-EOF        VALUE "Y".
+           77 CODIGO-ENCONTRADO-SW PIC X VALUE "N".
+               88 CODIGO-ENCONTRADO   VALUE "Y".
+
+           77 CHKPT-STATUS    PIC X(2) VALUE "00".
+               88 CHKPT-NEW-FILE   VALUE "35".
+           77 CHKPT-EOF-SW    PIC X VALUE "N".
+               88 CHKPT-EOF         VALUE "Y".
+           77 RESUME-OPCION   PIC X VALUE "N".
+
+           77 MODO-ENTRADA    PIC X VALUE "T".
+               88 ENTRADA-TECLADO   VALUE "T".
+               88 ENTRADA-ARCHIVO   VALUE "A".
+           77 EXTRAC-STATUS   PIC X(2) VALUE "00".
+               88 EXTRAC-NEW-FILE  VALUE "35".
+           77 EXTRAC-EOF-SW   PIC X VALUE "N".
+               88 EXTRAC-EOF        VALUE "Y".
+
+           77 ERR-LOG-STATUS  PIC X(2) VALUE "00".
+               88 ERR-LOG-NEW-FILE  VALUE "35".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE NUMERO DE REGISTROS: "
-            ACCEPT NR
+            DISPLAY "DESEA REANUDAR DESDE UN PUNTO DE CONTROL? (S/N): "
+            ACCEPT RESUME-OPCION
+            IF RESUME-OPCION = "S" OR RESUME-OPCION = "s"
+                PERFORM CARGA-CHECKPOINT
+            END-IF
+
+            IF NR = 0
+                DISPLAY "INGRESE NUMERO DE REGISTROS: "
+                ACCEPT NR
+            END-IF
+
+            DISPLAY "MODO DE ENTRADA - (T) TECLADO  (A) ARCHIVO "
+                "EXTRAC.DAT: "
+            ACCEPT MODO-ENTRADA
+            IF ENTRADA-ARCHIVO
+                OPEN INPUT EXTRAC-FILE
+                IF EXTRAC-NEW-FILE
+                    DISPLAY "NO EXISTE EXTRAC.DAT, SE USARA TECLADO"
+                    CLOSE EXTRAC-FILE
+                    MOVE "T" TO MODO-ENTRADA
+                END-IF
+            END-IF
 
             PERFORM REGISTRAR
+
+            IF ENTRADA-ARCHIVO
+                CLOSE EXTRAC-FILE
+            END-IF
+
             DISPLAY "REGISTROS"
             PERFORM MOSTRAR-REGISTROS
+            PERFORM BORRA-CHECKPOINT
 
             STOP RUN.
 
 
 
-      *PERFORM REGISTRAR
+      *PERFORM REGISTRAR - I ARRANCA EN 0 O EN EL VALOR CARGADO POR
+      *CARGA-CHECKPOINT, PARA PODER REANUDAR DESDE ESE PUNTO. RN SE
+      *OBTIENE POR TECLADO O DESDE EXTRAC.DAT SEGUN MODO-ENTRADA
            REGISTRAR.
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
-                   DISPLAY "INGRESE EL " I " NUMERO: "
-                   ACCEPT RN
-                   IF RN IS ALPHABETIC THEN
-                       DISPLAY "EL VALOR " RN " NO ES NUMERICO"
-                           SUBTRACT 1 FROM I
-                       ELSE
-                           MOVE RN TO REGISTRO(I)
+               PERFORM UNTIL I >= NR
+                   ADD 1 TO I
+                   PERFORM OBTIENE-RN
+                   IF ENTRADA-ARCHIVO AND EXTRAC-EOF
+                       SUBTRACT 1 FROM I
+                       DISPLAY "FIN DE EXTRAC.DAT, SE INGRESARON " I
+                           " DE " NR
+                       MOVE I TO NR
+                   ELSE
+                       IF RN IS ALPHABETIC THEN
+                           DISPLAY "EL VALOR " RN " NO ES NUMERICO"
+                               MOVE RN TO ERR-VALOR
+                               PERFORM GRABA-ERROR
+                               SUBTRACT 1 FROM I
+                           ELSE
+                               PERFORM BUSCA-CODIGO
+                               IF CODIGO-ENCONTRADO
+                                   DISPLAY "EL CODIGO " RN
+                                       " YA ESTA REGISTRADO"
+                                   MOVE RN TO ERR-VALOR
+                                   PERFORM GRABA-ERROR
+                                   SUBTRACT 1 FROM I
+                               ELSE
+                                   MOVE RN TO REGISTRO(I)
+                                   PERFORM GRABA-CODIGO
+                                   PERFORM GRABA-CHECKPOINT
+                               END-IF
+                       END-IF
                    END-IF
                END-PERFORM.
 
-      *PERFORM MOSTRAR REGISTROS
+      *OBTIENE EL SIGUIENTE RN, POR TECLADO O DESDE EXTRAC.DAT SEGUN
+      *MODO-ENTRADA
+           OBTIENE-RN.
+               EVALUATE TRUE
+                   WHEN ENTRADA-ARCHIVO
+                       READ EXTRAC-FILE
+                           AT END
+                               SET EXTRAC-EOF TO TRUE
+                           NOT AT END
+                               MOVE CODEXT-CODIGO TO RN
+                       END-READ
+                   WHEN OTHER
+                       DISPLAY "INGRESE EL " I " NUMERO: "
+                       ACCEPT RN
+               END-EVALUATE.
+
+      *ESCRIBE UN REGISTRO DE PUNTO DE CONTROL POR CADA ENTRADA
+      *ACEPTADA
+           GRABA-CHECKPOINT.
+               OPEN EXTEND CHKPT-FILE
+               IF CHKPT-NEW-FILE
+                   OPEN OUTPUT CHKPT-FILE
+                   CLOSE CHKPT-FILE
+                   OPEN EXTEND CHKPT-FILE
+               END-IF
+               MOVE I TO CHKPT-INDICE
+               MOVE NR TO CHKPT-NR
+               MOVE REGISTRO(I) TO CHKPT-CODIGO
+               WRITE CHKPT-REC
+               CLOSE CHKPT-FILE.
+
+      *RECONSTRUYE REGISTROS(1..I) Y NR A PARTIR DE CHKPT.DAT PARA
+      *REANUDAR EL LOTE DESDE EL ULTIMO PUNTO DE CONTROL
+           CARGA-CHECKPOINT.
+               MOVE "N" TO CHKPT-EOF-SW
+               OPEN INPUT CHKPT-FILE
+               IF CHKPT-NEW-FILE
+                   DISPLAY "NO HAY PUNTO DE CONTROL, INICIANDO DE CERO"
+                   CLOSE CHKPT-FILE
+               ELSE
+                   PERFORM UNTIL CHKPT-EOF
+                       READ CHKPT-FILE
+                           AT END
+                               SET CHKPT-EOF TO TRUE
+                           NOT AT END
+                               MOVE CHKPT-CODIGO TO
+                                   REGISTRO(CHKPT-INDICE)
+                               MOVE CHKPT-INDICE TO I
+                               MOVE CHKPT-NR TO NR
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHKPT-FILE
+                   DISPLAY "REANUDANDO DESDE EL REGISTRO " I " DE " NR
+               END-IF.
+
+      *LIMPIA EL PUNTO DE CONTROL UNA VEZ COMPLETADO EL LOTE
+           BORRA-CHECKPOINT.
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE.
+
+      *BUSCA RN EN EL ARCHIVO MAESTRO DE CODIGOS DE TRANSACCION
+           BUSCA-CODIGO.
+               MOVE "N" TO CODIGO-EOF-SW
+               MOVE "N" TO CODIGO-ENCONTRADO-SW
+               OPEN INPUT CODIGOS-FILE
+               IF NOT CODIGOS-NEW-FILE
+                   PERFORM UNTIL CODIGO-EOF OR CODIGO-ENCONTRADO
+                       READ CODIGOS-FILE
+                           AT END
+                               SET CODIGO-EOF TO TRUE
+                           NOT AT END
+                               IF REGCOD-CODIGO = RN
+                                   SET CODIGO-ENCONTRADO TO TRUE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CODIGOS-FILE
+               END-IF.
+
+      *AGREGA UN CODIGO NUEVO AL ARCHIVO MAESTRO DE CODIGOS
+           GRABA-CODIGO.
+               OPEN EXTEND CODIGOS-FILE
+               IF CODIGOS-NEW-FILE
+                   OPEN OUTPUT CODIGOS-FILE
+                   CLOSE CODIGOS-FILE
+                   OPEN EXTEND CODIGOS-FILE
+               END-IF
+               MOVE RN TO REGCOD-CODIGO
+               WRITE CODIGOS-REC
+               CLOSE CODIGOS-FILE.
+
+      *DEJA CONSTANCIA DE UN RN RECHAZADO EN EL LOG COMPARTIDO
+      *ERRORES.LOG
+           GRABA-ERROR.
+               OPEN EXTEND ERROR-LOG-FILE
+               IF ERR-LOG-NEW-FILE
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF
+               MOVE "PERFORM_EJER" TO ERR-PROGRAMA
+               ACCEPT ERR-FECHA FROM DATE YYYYMMDD
+               ACCEPT ERR-HORA FROM TIME
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE.
+
+      *ESCRIBE EL LOTE DE REGISTROS EN EL ARCHIVO DE REPORTE
            MOSTRAR-REGISTROS.
+               OPEN OUTPUT REPORTE-FILE
+               ACCEPT FECHA-RPT FROM DATE YYYYMMDD
+               MOVE SPACES TO LINEA-RPT
+               STRING "REGISTROS: " NR "  FECHA: " FECHA-RPT
+                   DELIMITED BY SIZE INTO LINEA-RPT
+               WRITE LINEA-RPT
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NR
-                   DISPLAY "REGISTRO " I " : "REGISTROS(I)
-               END-PERFORM.
+                   MOVE SPACES TO LINEA-RPT
+                   STRING "REGISTRO " I " : " REGISTROS(I)
+                       DELIMITED BY SIZE INTO LINEA-RPT
+                   WRITE LINEA-RPT
+               END-PERFORM
+               CLOSE REPORTE-FILE
+               DISPLAY "REGISTROS ESCRITOS EN REGRPT.OUT".
 
        END PROGRAM PERFORM_EJER.
