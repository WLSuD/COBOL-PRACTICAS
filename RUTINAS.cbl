@@ -3,23 +3,40 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  NUMEROS table is now loaded from the NUMEROS.DAT
+      *             reference file at startup instead of five hardcoded
+      *             MOVE statements, so the code table can grow without
+      *             a recompile.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NUMEROS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMEROS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NUMERO-REC.
+           COPY NUMTAB.
+
        WORKING-STORAGE SECTION.
            77 I PIC 9 VALUE 0.
+           77 J PIC 9 VALUE 0.
            01 NUMEROS OCCURS 5 TIMES.
            02 NUMERO PIC 9(2).
+
+           77 NUMEROS-STATUS PIC X(2) VALUE "00".
+           77 NUMEROS-EOF-SW    PIC X VALUE "N".
+               88 EOF-NUMEROS       VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *ASIGANACION DE LOS VALORES A CADA ELEMENTO DEL ARRAY
-           MOVE 10 TO NUMERO(1).
-           MOVE 50 TO NUMERO(2).
-           MOVE 52 TO NUMERO(3).
-           MOVE 84 TO NUMERO(4).
-           MOVE 54 TO NUMERO(5).
+           PERFORM CARGA-NUMEROS
       *BEGIN E SUNA ETIQUETA PARA RETORNAR Y REINICIAR PROCESO
                DISPLAY "LOS NUMEROS DE ARRAY SON "
       *SE RECORRE EL ARRAY CON EL CICLO "PERFORM"
@@ -28,4 +45,19 @@
                DISPLAY NUMEROS(I)
                END-PERFORM
            STOP RUN.
+
+      *CARGA LA TABLA NUMEROS DESDE EL ARCHIVO DE REFERENCIA
+           CARGA-NUMEROS.
+               OPEN INPUT NUMEROS-FILE
+               MOVE 0 TO J
+               PERFORM UNTIL EOF-NUMEROS OR J = 5
+                   READ NUMEROS-FILE
+                       AT END SET EOF-NUMEROS TO TRUE
+                       NOT AT END
+                           ADD 1 TO J
+                           MOVE NUMERO-REF TO NUMERO(J)
+                   END-READ
+               END-PERFORM
+               CLOSE NUMEROS-FILE.
+
        END PROGRAM RUTINAS.
